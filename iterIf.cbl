@@ -6,30 +6,106 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Iteration-If.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ErrorFile ASSIGN TO "ERRORS.DAT"
+       		              ORGANIZATION IS LINE SEQUENTIAL
+       		              FILE STATUS IS WS-ErrorFileStatus.
+           SELECT CalcLogFile ASSIGN TO "CALCS.DAT"
+       		              ORGANIZATION IS LINE SEQUENTIAL
+       		              FILE STATUS IS WS-CalcLogFileStatus.
        DATA DIVISION.
        FILE SECTION.
+       FD ErrorFile.
+           COPY ERRLOGRC.
+
+       FD CalcLogFile.
+           01  CalcLogRecord.
+               02  CL-Num1         PIC 99.
+               02  FILLER          PIC X       VALUE SPACE.
+               02  CL-Operator     PIC X.
+               02  FILLER          PIC X       VALUE SPACE.
+               02  CL-Num2         PIC 99.
+               02  FILLER          PIC X       VALUE SPACE.
+               02  CL-Result       PIC 99999.
+
        WORKING-STORAGE SECTION.
+           01  WS-CalcLogFileStatus  PIC XX    VALUE SPACES.
+               88 WS-CalcLogFileNotFound        VALUE "35".
            01  Num1           PIC 99  VALUE ZEROS.
            01  Num2           PIC 99  VALUE ZEROS.
            01  Result         PIC 99999 VALUE ZEROS.
            01  Operator       PIC X  VALUE SPACE.
+           01  RepeatCount    PIC 99  VALUE ZEROS.
+               88 EndOfCalculations VALUE ZEROS.
+           01  WS-ErrorFileStatus  PIC XX      VALUE SPACES.
+               88 WS-ErrorFileNotFound          VALUE "35".
+           01  WS-ProgramId        PIC X(8)    VALUE "IterIf".
+           01  WS-ErrorMessage     PIC X(40)   VALUE SPACES.
        PROCEDURE DIVISION.
            Calculator.
-       PERFORM 3 TIMES
-       DISPLAY "Enter First Number      : " WITH NO ADVANCING
+       DISPLAY "Enter number of calculations to perform (0 to end) : "
+               WITH NO ADVANCING
+       ACCEPT RepeatCount
+       PERFORM UNTIL EndOfCalculations
+       PERFORM RepeatCount TIMES
+       DISPLAY "Enter First Number          : " WITH NO ADVANCING
        ACCEPT Num1
-       DISPLAY "Enter Second Number     : " WITH NO ADVANCING
+       DISPLAY "Enter Second Number         : " WITH NO ADVANCING
        ACCEPT Num2
-       DISPLAY "Enter operator (+ or *) : " WITH NO ADVANCING
+       DISPLAY "Enter operator (+ - * or /) : " WITH NO ADVANCING
        ACCEPT Operator
-       IF Operator = "+" THEN
-          ADD Num1, Num2 GIVING Result
-       END-IF
-       IF Operator = "*" THEN
-          MULTIPLY Num1 BY Num2 GIVING Result
-       END-IF
-       DISPLAY "Result is = ", Result
+       EVALUATE Operator
+           WHEN "+"
+               ADD Num1, Num2 GIVING Result
+               DISPLAY "Result is = ", Result
+               PERFORM LogCalculation
+           WHEN "-"
+               SUBTRACT Num2 FROM Num1 GIVING Result
+               DISPLAY "Result is = ", Result
+               PERFORM LogCalculation
+           WHEN "*"
+               MULTIPLY Num1 BY Num2 GIVING Result
+               DISPLAY "Result is = ", Result
+               PERFORM LogCalculation
+           WHEN "/"
+               DIVIDE Num1 BY Num2 GIVING Result
+                   ON SIZE ERROR
+                       DISPLAY "Error - cannot divide by zero."
+                       MOVE "Divide by zero" TO WS-ErrorMessage
+                       PERFORM LogError
+                   NOT ON SIZE ERROR
+                       DISPLAY "Result is = ", Result
+                       PERFORM LogCalculation
+               END-DIVIDE
+           WHEN OTHER
+               DISPLAY "Invalid operator - use +, -, * or /."
+               MOVE "Invalid operator entered" TO WS-ErrorMessage
+               PERFORM LogError
+       END-EVALUATE
+       END-PERFORM
+       DISPLAY "Enter number of calculations to perform (0 to end) : "
+               WITH NO ADVANCING
+       ACCEPT RepeatCount
        END-PERFORM.
        STOP RUN.
 
+       LogCalculation.
+           OPEN EXTEND CalcLogFile
+           IF WS-CalcLogFileNotFound
+               OPEN OUTPUT CalcLogFile
+               CLOSE CalcLogFile
+               OPEN EXTEND CalcLogFile
+           END-IF
+           MOVE SPACES   TO CalcLogRecord
+           MOVE Num1     TO CL-Num1
+           MOVE Operator TO CL-Operator
+           MOVE Num2     TO CL-Num2
+           MOVE Result   TO CL-Result
+           WRITE CalcLogRecord
+           CLOSE CalcLogFile.
+
+       COPY ERRLOGPG.
+
        END PROGRAM Iteration-If.
