@@ -9,25 +9,54 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
+       01  WS-OneLevelDownStatus    PIC XX  VALUE "00".
+           88 WS-OneLevelDownOk             VALUE "00".
+       01  WS-TwoLevelsDownStatus   PIC XX  VALUE "00".
+           88 WS-TwoLevelsDownOk            VALUE "00".
+       01  WS-ThreeLevelsDownStatus PIC XX  VALUE "00".
+           88 WS-ThreeLevelsDownOk          VALUE "00".
        PROCEDURE DIVISION.
        TopLevel.
        DISPLAY "In TopLevel. Starting to run program"
        PERFORM OneLevelDown
-       DISPLAY "Back in TopLevel.".
+       IF WS-OneLevelDownOk
+           DISPLAY "Back in TopLevel - all nested steps completed ok."
+           MOVE 0 TO RETURN-CODE
+       ELSE
+           DISPLAY "Back in TopLevel - a nested step failed, status "
+                   WS-OneLevelDownStatus "."
+           MOVE 12 TO RETURN-CODE
+       END-IF.
        STOP RUN.
 
            TwoLevelsDown.
            DISPLAY ">>>>>>>> Now in TwoLevelsDown."
-           PERFORM ThreeLevelsDown.
-           DISPLAY ">>>>>>>> Back in TwoLevelsDown.".
+           PERFORM ThreeLevelsDown
+           IF WS-ThreeLevelsDownOk
+               MOVE "00" TO WS-TwoLevelsDownStatus
+               DISPLAY ">>>>>>>> Back in TwoLevelsDown."
+           ELSE
+               MOVE WS-ThreeLevelsDownStatus TO WS-TwoLevelsDownStatus
+               DISPLAY ">>>>>>>> Back in TwoLevelsDown - "
+                       "ThreeLevelsDown reported status "
+                       WS-ThreeLevelsDownStatus "."
+           END-IF.
 
            OneLevelDown.
            DISPLAY ">>>> Now in OneLevelDown"
            PERFORM TwoLevelsDown
-           DISPLAY ">>>> Back in OneLevelDown".
+           IF WS-TwoLevelsDownOk
+               MOVE "00" TO WS-OneLevelDownStatus
+               DISPLAY ">>>> Back in OneLevelDown"
+           ELSE
+               MOVE WS-TwoLevelsDownStatus TO WS-OneLevelDownStatus
+               DISPLAY ">>>> Back in OneLevelDown - TwoLevelsDown "
+                       "reported status " WS-TwoLevelsDownStatus "."
+           END-IF.
 
 
            ThreeLevelsDown.
            DISPLAY ">>>>>>>>>>>> Now in ThreeLevelsDown".
+           MOVE "00" TO WS-ThreeLevelsDownStatus.
 
        END PROGRAM PerformFormat1.
