@@ -6,15 +6,80 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PerformFormat3.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NumbersFile ASSIGN TO "NUMBERS.DAT"
+       		              ORGANIZATION IS LINE SEQUENTIAL
+       		              FILE STATUS IS WS-NumbersFileStatus.
+           SELECT ExceptionFile ASSIGN TO "PF3REJECTS.DAT"
+       		              ORGANIZATION IS LINE SEQUENTIAL
+       		              FILE STATUS IS WS-ExceptionFileStatus.
+           SELECT ErrorFile ASSIGN TO "ERRORS.DAT"
+       		              ORGANIZATION IS LINE SEQUENTIAL
+       		              FILE STATUS IS WS-ErrorFileStatus.
+           SELECT ControlFile ASSIGN TO "PF3CTL.DAT"
+       		              ORGANIZATION IS LINE SEQUENTIAL
+       		              FILE STATUS IS WS-ControlFileStatus.
        DATA DIVISION.
+       FILE SECTION.
+       FD NumbersFile.
+       01 NumberRecord        PIC 99.
+
+       FD ExceptionFile.
+       01 ExceptionRecord.
+           02  ER-UserInput    PIC 99.
+           02  FILLER          PIC X       VALUE SPACE.
+           02  ER-Reason       PIC X(40).
+
+       FD ErrorFile.
+           COPY ERRLOGRC.
+
+       FD ControlFile.
+       01 ControlRecord.
+           02  CTL-Date            PIC 9(8).
+           02  FILLER              PIC X       VALUE SPACE.
+           02  CTL-RunningTotal    PIC 999.
+           02  FILLER              PIC X       VALUE SPACE.
+           02  CTL-IterCount       PIC 99.
+           02  FILLER              PIC X       VALUE SPACE.
+           02  CTL-Highest         PIC 99.
+           02  FILLER              PIC X       VALUE SPACE.
+           02  CTL-Lowest          PIC 99.
+
        WORKING-STORAGE SECTION.
+       01 WS-ErrorFileStatus  PIC XX      VALUE SPACES.
+           88 WS-ErrorFileNotFound         VALUE "35".
+       01 WS-NumbersFileStatus PIC XX     VALUE SPACES.
+           88 WS-NumbersFileNotFound       VALUE "35".
+       01 WS-ExceptionFileStatus PIC XX   VALUE SPACES.
+           88 WS-ExceptionFileNotFound     VALUE "35".
+       01 WS-ProgramId        PIC X(8)    VALUE "PF3".
+       01 WS-ErrorMessage     PIC X(40)   VALUE SPACES.
        01 IterCount           PIC 99  VALUE ZEROS.
            88 MaxCountReached  VALUE 99.
        01 UserInput           PIC 99  VALUE ZEROS.
            88 EndOfUserInput   VALUE ZEROS.
+           88 UserInputInRange VALUE 1 THRU 99.
        01 RunningTotal        PIC 999 VALUE ZEROS.
        01 AverageValue        PIC 99  VALUES ZEROS.
 
+       01 WS-NumbersEOFFlag   PIC X   VALUE "N".
+           88 WS-NumbersEOF           VALUE "Y".
+
+       01 WS-NumberValidFlag  PIC X   VALUE "N".
+           88 WS-NumberValid          VALUE "Y".
+
+       01 HighestValue        PIC 99  VALUE ZEROS.
+       01 LowestValue         PIC 99  VALUE 99.
+
+       01 RejectCount         PIC 99  VALUE ZEROS.
+       01 WS-RejectReason     PIC X(40) VALUE SPACES.
+
+       01 WS-ControlFileStatus PIC XX     VALUE SPACES.
+           88 WS-ControlFileNotFound       VALUE "35".
+       01 WS-TodayDate         PIC 9(8)   VALUE ZEROS.
+
        PROCEDURE DIVISION.
        Begin.
            PERFORM UNTIL IterCount = 5
@@ -25,27 +90,139 @@
 
            INITIALIZE Itercount
 
-           DISPLAY "Enter a stream of up to 99 numbers."
-           DISPLAY "Each number must be in the range 1-99."
-           "Enter 0 to stop."
-           DISPLAY "Enter number :- " WITH NO ADVANCING
-           ACCEPT UserInput
-           PERFORM GetUserInput UNTIL EndOfUserInput OR MaxCountReached
+           DISPLAY "Reading a batch stream of up to 99 numbers from "
+                   "NUMBERS.DAT."
+           DISPLAY "Each number must be in the range 1-99, 0 ends "
+                   "the stream early."
+           PERFORM ReadControl
+           OPEN INPUT NumbersFile
+           IF WS-NumbersFileNotFound
+               DISPLAY "Warning - NUMBERS.DAT not found, no numbers "
+                       "to process this run."
+               SET WS-NumbersEOF TO TRUE
+           ELSE
+               OPEN EXTEND ExceptionFile
+               IF WS-ExceptionFileNotFound
+                   OPEN OUTPUT ExceptionFile
+                   CLOSE ExceptionFile
+                   OPEN EXTEND ExceptionFile
+               END-IF
+               PERFORM ReadNumber
+               PERFORM GetUserInput UNTIL EndOfUserInput
+                       OR MaxCountReached OR WS-NumbersEOF
+               CLOSE NumbersFile
+               CLOSE ExceptionFile
+           END-IF
+           PERFORM WriteControl
 
            DISPLAY "The final total is - " RunningTotal
            DISPLAY "The final count is - " IterCount
-           COMPUTE AverageValue = RunningTotal / IterCount
-           DISPLAY "The average value entered is - " AverageValue
+           DISPLAY "The reject count is - " RejectCount
+           IF IterCount > ZEROS
+               COMPUTE AverageValue = RunningTotal / IterCount
+               DISPLAY "The average value entered is - " AverageValue
+               DISPLAY "The highest value entered is - " HighestValue
+               DISPLAY "The lowest value entered is - " LowestValue
+           ELSE
+               DISPLAY "No values were entered - no average, high or "
+                       "low to report."
+           END-IF
            STOP RUN.
 
+       ReadControl.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TodayDate
+           OPEN INPUT ControlFile
+           IF WS-ControlFileNotFound
+               DISPLAY "No carryforward control file found - starting "
+                       "today's total from zero."
+           ELSE
+               READ ControlFile INTO ControlRecord
+                   AT END
+                       DISPLAY "No carryforward control file found - "
+                               "starting today's total from zero."
+                   NOT AT END
+                       IF CTL-Date = WS-TodayDate
+                           MOVE CTL-RunningTotal TO RunningTotal
+                           MOVE CTL-IterCount    TO IterCount
+                           MOVE CTL-Highest      TO HighestValue
+                           MOVE CTL-Lowest       TO LowestValue
+                           DISPLAY "Carryforward - resuming today's "
+                                   "total " RunningTotal " from "
+                                   IterCount " prior entr(y/ies)."
+                       ELSE
+                           DISPLAY "Carryforward control file is from "
+                                   "a previous day - starting today's "
+                                   "total from zero."
+                       END-IF
+               END-READ
+               CLOSE ControlFile
+           END-IF.
+
+       WriteControl.
+           OPEN OUTPUT ControlFile
+           MOVE SPACES TO ControlRecord
+           MOVE WS-TodayDate TO CTL-Date
+           MOVE RunningTotal TO CTL-RunningTotal
+           MOVE IterCount    TO CTL-IterCount
+           MOVE HighestValue TO CTL-Highest
+           MOVE LowestValue  TO CTL-Lowest
+           WRITE ControlRecord
+           CLOSE ControlFile.
+
        GetUserInput.
            ADD UserInput TO RunningTotal
-               ON SIZE ERROR DISPLAY "Error - new total too large for "
+               ON SIZE ERROR
+                   DISPLAY "Error - new total too large for "
                        "data-item."
-               NOT ON SIZE ERROR ADD 1 TO IterCount END-ADD
+                   MOVE "Running total exceeded data-item size"
+                       TO WS-RejectReason
+                   PERFORM LogReject
+               NOT ON SIZE ERROR
+                   ADD 1 TO IterCount
+                   PERFORM TrackHighLow
            END-ADD
            DISPLAY "Total so far is - " RunningTotal
            DISPLAY "Count so far is - " IterCount
-            DISPLAY "Enter number :- " WITH NO ADVANCING
-           ACCEPT UserInput.
+           PERFORM ReadNumber.
+
+       LogReject.
+           ADD 1 TO RejectCount
+           MOVE SPACES TO ExceptionRecord
+           MOVE UserInput TO ER-UserInput
+           MOVE WS-RejectReason TO ER-Reason
+           WRITE ExceptionRecord
+           MOVE WS-RejectReason TO WS-ErrorMessage
+           PERFORM LogError.
+
+           COPY ERRLOGPG.
+
+       TrackHighLow.
+           IF UserInput > HighestValue
+               MOVE UserInput TO HighestValue
+           END-IF
+           IF UserInput < LowestValue
+               MOVE UserInput TO LowestValue
+           END-IF.
+
+       ReadNumber.
+           MOVE "N" TO WS-NumberValidFlag
+           PERFORM UNTIL WS-NumbersEOF OR WS-NumberValid
+               READ NumbersFile INTO UserInput
+                   AT END
+                       SET WS-NumbersEOF TO TRUE
+                       MOVE ZEROS TO UserInput
+                   NOT AT END
+                       IF EndOfUserInput OR UserInputInRange
+                           SET WS-NumberValid TO TRUE
+                       ELSE
+                           DISPLAY "Reject - " UserInput
+                                   " is outside the advertised 1-99 "
+                                   "range."
+                           MOVE "Value outside advertised 1-99 range"
+                               TO WS-RejectReason
+                           PERFORM LogReject
+                       END-IF
+               END-READ
+           END-PERFORM.
+
        END PROGRAM PerformFormat3.
