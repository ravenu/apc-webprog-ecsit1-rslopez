@@ -6,20 +6,58 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Multiplier.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CalcLogFile ASSIGN TO "CALCLOG.DAT"
+       		              ORGANIZATION IS LINE SEQUENTIAL
+       		              FILE STATUS IS WS-CalcLogStatus.
        DATA DIVISION.
        FILE SECTION.
+       FD CalcLogFile.
+       01 CalcLogRecord.
+           02  CL-Num1         PIC 9(6).
+           02  FILLER          PIC X       VALUE SPACE.
+           02  CL-Num2         PIC 9(6).
+           02  FILLER          PIC X       VALUE SPACE.
+           02  CL-Result       PIC 9(12).
+
        WORKING-STORAGE SECTION.
-       01  Num1                                PIC 99  VALUE ZEROS.
-       01  Num2                                PIC 99  VALUE ZEROS.
-       01  Result                              PIC 9999 VALUE ZEROS.
+       01  Num1                                PIC 9(6) VALUE ZEROS.
+       01  Num2                                PIC 9(6) VALUE ZEROS.
+       01  Result                              PIC 9(12) VALUE ZEROS.
+
+       01  WS-CalcLogStatus    PIC XX      VALUE SPACES.
+           88 WS-CalcLogFileNotFound        VALUE "35".
+
        PROCEDURE DIVISION.
-       DISPLAY "Enter first number  (1 digit) : " WITH NO ADVANCING.
+       DISPLAY "Enter first number  (up to 6 digits) : "
+               WITH NO ADVANCING.
        ACCEPT Num1.
-       DISPLAY "Enter second number (1 digit) : " WITH NO ADVANCING.
+       DISPLAY "Enter second number (up to 6 digits) : "
+               WITH NO ADVANCING.
        ACCEPT Num2.
-       MULTIPLY Num1 BY Num2 GIVING Result.
-       DISPLAY "Result is = ", Result.
+       MULTIPLY Num1 BY Num2 GIVING Result
+           ON SIZE ERROR
+               DISPLAY "Error - result is too large to be held."
+           NOT ON SIZE ERROR
+               DISPLAY "Result is = ", Result
+               PERFORM LogCalculation
+       END-MULTIPLY.
        STOP RUN.
 
+       LogCalculation.
+           OPEN EXTEND CalcLogFile
+           IF WS-CalcLogFileNotFound
+               OPEN OUTPUT CalcLogFile
+               CLOSE CalcLogFile
+               OPEN EXTEND CalcLogFile
+           END-IF
+           MOVE SPACES  TO CalcLogRecord
+           MOVE Num1    TO CL-Num1
+           MOVE Num2    TO CL-Num2
+           MOVE Result  TO CL-Result
+           WRITE CalcLogRecord
+           CLOSE CalcLogFile.
 
        END PROGRAM Multiplier.
