@@ -0,0 +1,256 @@
+      ******************************************************************
+      * Author:Raphael Ervin S. Lopez
+      * Date:
+      * Purpose: Paginated student roster report, control broken on
+      *          CourseCode, with a per-course/per-gender count at
+      *          each break and a grand total at end of report.
+      *          STUDENTS.DAT is keyed (and therefore read) in
+      *          StudentId order, so the detail records are sorted
+      *          into CourseCode/Surname order first - the same
+      *          SORT INPUT PROCEDURE/OUTPUT PROCEDURE shape used by
+      *          ClassListSort/EnrollmentCount - before the control
+      *          break logic below runs against them.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudentRoster.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+       		              ORGANIZATION IS INDEXED
+       		              ACCESS MODE IS SEQUENTIAL
+       		              RECORD KEY IS StudentId
+       		              FILE STATUS IS WS-StudentStatus.
+           SELECT SortWorkFile ASSIGN TO "ROSTSORT.TMP".
+           SELECT ReportFile ASSIGN TO "ROSTER.LST"
+       		              ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD StudentFile.
+       01 StudentDetails.
+           02  StudentId       PIC 99(9).
+           02  StudentName.
+               03 Surname      PIC X(10).
+               03 Initials     PIC XX.
+           COPY DATEFLD REPLACING ==:GROUP:== BY ==DateOfBirth==
+                                  ==:YEAR:==  BY ==YOBirth==
+                                  ==:MONTH:== BY ==MOBirth==
+                                  ==:DAY:==   BY ==DOBirth==.
+           02  CourseCode      PIC X(6).
+           02  Gender          PIC X(6).
+
+       SD SortWorkFile.
+       01 SortRecord.
+           02  SR-StudentId    PIC 99(9).
+           02  SR-Surname      PIC X(10).
+           02  SR-Initials     PIC XX.
+           02  SR-YOBirth      PIC 9(4).
+           02  SR-MOBirth      PIC 9(2).
+           02  SR-DOBirth      PIC 9(2).
+           02  SR-CourseCode   PIC X(6).
+           02  SR-Gender       PIC X(6).
+
+       FD ReportFile.
+       01 ReportLine               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-StudentStatus        PIC XX      VALUE SPACES.
+           88 WS-StatusOk                      VALUE "00".
+
+       01  WS-EOFFlag              PIC X       VALUE "N".
+           88 WS-EndOfFile                     VALUE "Y".
+
+       01  WS-SortEOFFlag          PIC X       VALUE "N".
+           88 WS-SortEOF                       VALUE "Y".
+
+       01  WS-FirstRecordFlag      PIC X       VALUE "Y".
+           88 WS-IsFirstRecord                 VALUE "Y".
+
+       01  WS-LineCount            PIC 99      VALUE 99.
+       01  WS-LinesPerPage         PIC 99      VALUE 20.
+       01  WS-PageCount            PIC 99      VALUE ZERO.
+
+       01  WS-PrevCourseCode       PIC X(6)    VALUE SPACES.
+       01  WS-CourseCount          PIC 999     VALUE ZERO.
+       01  WS-CourseMaleCount      PIC 999     VALUE ZERO.
+       01  WS-CourseFemaleCount    PIC 999     VALUE ZERO.
+
+       01  WS-GrandTotalCount      PIC 999     VALUE ZERO.
+       01  WS-GrandMaleCount       PIC 999     VALUE ZERO.
+       01  WS-GrandFemaleCount     PIC 999     VALUE ZERO.
+
+       01  WS-HeadingLine1.
+           02  FILLER              PIC X(30)   VALUE
+               "STUDENT ROSTER REPORT".
+           02  FILLER              PIC X(10)   VALUE "PAGE ".
+           02  WS-PageNumber       PIC ZZ9.
+
+       01  WS-HeadingLine2         PIC X(80)   VALUE
+           "STUDENT ID SURNAME     IN DOB        COURSE GENDER".
+
+       01  WS-DetailLine.
+           02  DL-StudentId        PIC 99(9).
+           02  FILLER              PIC X       VALUE SPACE.
+           02  DL-Surname          PIC X(10).
+           02  FILLER              PIC X       VALUE SPACE.
+           02  DL-Initials         PIC XX.
+           02  FILLER              PIC X(3)    VALUE SPACES.
+           02  DL-DOBYear          PIC 9(4).
+           02  FILLER              PIC X       VALUE "/".
+           02  DL-DOBMonth         PIC 99.
+           02  FILLER              PIC X       VALUE "/".
+           02  DL-DOBDay           PIC 99.
+           02  FILLER              PIC X(3)    VALUE SPACES.
+           02  DL-CourseCode       PIC X(6).
+           02  FILLER              PIC X(2)    VALUE SPACES.
+           02  DL-Gender           PIC X(6).
+
+       01  WS-BreakLine.
+           02  FILLER              PIC X(9)    VALUE "  Course ".
+           02  BL-CourseCode       PIC X(6).
+           02  FILLER              PIC X(11)   VALUE " - Count: ".
+           02  BL-Count            PIC ZZ9.
+           02  FILLER              PIC X(11)   VALUE "  Male:  ".
+           02  BL-Males            PIC ZZ9.
+           02  FILLER              PIC X(11)   VALUE "  Female: ".
+           02  BL-Females          PIC ZZ9.
+
+       01  WS-BlankLine             PIC X(80)   VALUE SPACES.
+
+       01  WS-GrandTotalLine.
+           02  FILLER              PIC X(20)   VALUE
+               "GRAND TOTAL - Count:".
+           02  GT-Count            PIC ZZZ9.
+           02  FILLER              PIC X(9)    VALUE "  Male:  ".
+           02  GT-Males            PIC ZZZ9.
+           02  FILLER              PIC X(11)   VALUE "  Female: ".
+           02  GT-Females          PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       Begin.
+           SORT SortWorkFile ON ASCENDING KEY SR-CourseCode SR-Surname
+               INPUT PROCEDURE IS LoadStudents
+               OUTPUT PROCEDURE IS WriteRoster
+           IF WS-StatusOk
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "StudentRoster - STUDENTS.DAT status "
+                       WS-StudentStatus ", report may be incomplete."
+               MOVE 12 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       LoadStudents.
+           OPEN INPUT StudentFile
+           IF WS-StatusOk
+               READ StudentFile
+                   AT END SET WS-EndOfFile TO TRUE
+               END-READ
+               PERFORM UNTIL WS-EndOfFile
+                   MOVE StudentId   TO SR-StudentId
+                   MOVE Surname     TO SR-Surname
+                   MOVE Initials    TO SR-Initials
+                   MOVE YOBirth     TO SR-YOBirth
+                   MOVE MOBirth     TO SR-MOBirth
+                   MOVE DOBirth     TO SR-DOBirth
+                   MOVE CourseCode  TO SR-CourseCode
+                   MOVE Gender      TO SR-Gender
+                   RELEASE SortRecord
+                   READ StudentFile
+                       AT END SET WS-EndOfFile TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE StudentFile
+           END-IF.
+
+       WriteRoster.
+           OPEN OUTPUT ReportFile
+           RETURN SortWorkFile
+               AT END SET WS-SortEOF TO TRUE
+           END-RETURN
+           PERFORM UNTIL WS-SortEOF
+               IF WS-IsFirstRecord
+                   MOVE SR-CourseCode TO WS-PrevCourseCode
+                   MOVE "N" TO WS-FirstRecordFlag
+               END-IF
+               IF SR-CourseCode NOT = WS-PrevCourseCode
+                   PERFORM CourseBreak
+                   MOVE SR-CourseCode TO WS-PrevCourseCode
+               END-IF
+               IF WS-LineCount >= WS-LinesPerPage
+                   PERFORM WriteHeadings
+               END-IF
+               PERFORM WriteDetailLine
+               PERFORM AccumulateCounts
+               RETURN SortWorkFile
+                   AT END SET WS-SortEOF TO TRUE
+               END-RETURN
+           END-PERFORM
+           IF NOT WS-IsFirstRecord
+               PERFORM CourseBreak
+           END-IF
+           PERFORM WriteGrandTotal
+           CLOSE ReportFile.
+
+       WriteHeadings.
+           ADD 1 TO WS-PageCount
+           MOVE WS-PageCount TO WS-PageNumber
+           IF WS-PageCount > 1
+               WRITE ReportLine FROM WS-BlankLine
+           END-IF
+           MOVE WS-HeadingLine1 TO ReportLine
+           WRITE ReportLine
+           MOVE WS-HeadingLine2 TO ReportLine
+           WRITE ReportLine
+           MOVE SPACES TO ReportLine
+           WRITE ReportLine
+           MOVE ZERO TO WS-LineCount.
+
+       WriteDetailLine.
+           MOVE SR-StudentId    TO DL-StudentId
+           MOVE SR-Surname      TO DL-Surname
+           MOVE SR-Initials     TO DL-Initials
+           MOVE SR-YOBirth      TO DL-DOBYear
+           MOVE SR-MOBirth      TO DL-DOBMonth
+           MOVE SR-DOBirth      TO DL-DOBDay
+           MOVE SR-CourseCode   TO DL-CourseCode
+           MOVE SR-Gender       TO DL-Gender
+           MOVE WS-DetailLine TO ReportLine
+           WRITE ReportLine
+           ADD 1 TO WS-LineCount.
+
+       AccumulateCounts.
+           ADD 1 TO WS-CourseCount
+           ADD 1 TO WS-GrandTotalCount
+           IF FUNCTION TRIM(SR-Gender) = "M"
+               ADD 1 TO WS-CourseMaleCount
+               ADD 1 TO WS-GrandMaleCount
+           ELSE
+               ADD 1 TO WS-CourseFemaleCount
+               ADD 1 TO WS-GrandFemaleCount
+           END-IF.
+
+       CourseBreak.
+           MOVE WS-PrevCourseCode  TO BL-CourseCode
+           MOVE WS-CourseCount     TO BL-Count
+           MOVE WS-CourseMaleCount TO BL-Males
+           MOVE WS-CourseFemaleCount TO BL-Females
+           MOVE WS-BreakLine       TO ReportLine
+           WRITE ReportLine
+           MOVE SPACES TO ReportLine
+           WRITE ReportLine
+           ADD 2 TO WS-LineCount
+           MOVE ZERO TO WS-CourseCount
+           MOVE ZERO TO WS-CourseMaleCount
+           MOVE ZERO TO WS-CourseFemaleCount.
+
+       WriteGrandTotal.
+           MOVE WS-GrandTotalCount  TO GT-Count
+           MOVE WS-GrandMaleCount   TO GT-Males
+           MOVE WS-GrandFemaleCount TO GT-Females
+           MOVE WS-GrandTotalLine   TO ReportLine
+           WRITE ReportLine.
+
+       END PROGRAM StudentRoster.
