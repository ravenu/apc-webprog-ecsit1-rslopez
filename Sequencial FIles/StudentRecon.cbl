@@ -0,0 +1,296 @@
+      ******************************************************************
+      * Author:Raphael Ervin S. Lopez
+      * Date:
+      * Purpose: Compares two STUDENTS.DAT snapshots keyed on
+      *          StudentId (e.g. yesterday's vs. today's) and reports
+      *          students added, removed, and changed (Surname,
+      *          CourseCode, Gender, DateOfBirth) between the two.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudentRecon.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OldStudentFile ASSIGN TO "OLDSTUD.DAT"
+       		              ORGANIZATION IS INDEXED
+       		              ACCESS MODE IS SEQUENTIAL
+       		              RECORD KEY IS OldStudentId
+       		              FILE STATUS IS WS-OldStatus.
+           SELECT NewStudentFile ASSIGN TO "STUDENTS.DAT"
+       		              ORGANIZATION IS INDEXED
+       		              ACCESS MODE IS SEQUENTIAL
+       		              RECORD KEY IS NewStudentId
+       		              FILE STATUS IS WS-NewStatus.
+           SELECT ReportFile ASSIGN TO "RECON.LST"
+       		              ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD OldStudentFile.
+       01 OldStudentDetails.
+           02  OldStudentId    PIC 99(9).
+           02  OldStudentName.
+               03 OldSurname   PIC X(10).
+               03 OldInitials  PIC XX.
+           COPY DATEFLD REPLACING ==:GROUP:== BY ==OldDateOfBirth==
+                                  ==:YEAR:==  BY ==OldYOBirth==
+                                  ==:MONTH:== BY ==OldMOBirth==
+                                  ==:DAY:==   BY ==OldDOBirth==.
+           02  OldCourseCode   PIC X(6).
+           02  OldGender       PIC X(6).
+
+       FD NewStudentFile.
+       01 NewStudentDetails.
+           02  NewStudentId    PIC 99(9).
+           02  NewStudentName.
+               03 NewSurname   PIC X(10).
+               03 NewInitials  PIC XX.
+           COPY DATEFLD REPLACING ==:GROUP:== BY ==NewDateOfBirth==
+                                  ==:YEAR:==  BY ==NewYOBirth==
+                                  ==:MONTH:== BY ==NewMOBirth==
+                                  ==:DAY:==   BY ==NewDOBirth==.
+           02  NewCourseCode   PIC X(6).
+           02  NewGender       PIC X(6).
+
+       FD ReportFile.
+       01 ReportLine               PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-OldStatus            PIC XX      VALUE SPACES.
+           88 WS-OldStatusOk                    VALUE "00".
+           88 WS-OldFileNotFound                VALUE "35".
+       01  WS-NewStatus            PIC XX      VALUE SPACES.
+           88 WS-NewStatusOk                    VALUE "00".
+           88 WS-NewFileNotFound                VALUE "35".
+
+       01  WS-OldEOFFlag           PIC X       VALUE "N".
+           88 WS-OldEOF                        VALUE "Y".
+       01  WS-NewEOFFlag           PIC X       VALUE "N".
+           88 WS-NewEOF                        VALUE "Y".
+
+       01  WS-OldFileAvailableFlag PIC X       VALUE "N".
+           88 WS-OldFileAvailable              VALUE "Y".
+       01  WS-NewFileAvailableFlag PIC X       VALUE "N".
+           88 WS-NewFileAvailable              VALUE "Y".
+
+       01  WS-AddedCount           PIC 999     VALUE ZERO.
+       01  WS-RemovedCount         PIC 999     VALUE ZERO.
+       01  WS-ChangedCount         PIC 999     VALUE ZERO.
+       01  WS-UnchangedCount       PIC 999     VALUE ZERO.
+
+       01  WS-HeadingLine1         PIC X(100)  VALUE
+           "STUDENTS.DAT RECONCILIATION - OLDSTUD.DAT vs STUDENTS.DAT".
+       01  WS-BlankLine            PIC X(100)  VALUE SPACES.
+
+       01  WS-AddedLine.
+           02  FILLER              PIC X(10)   VALUE "ADDED    :".
+           02  AL-StudentId        PIC 99(9).
+           02  FILLER              PIC X       VALUE SPACE.
+           02  AL-Surname          PIC X(10).
+           02  FILLER              PIC X       VALUE SPACE.
+           02  AL-CourseCode       PIC X(6).
+           02  FILLER              PIC X       VALUE SPACE.
+           02  AL-Gender           PIC X(6).
+
+       01  WS-RemovedLine.
+           02  FILLER              PIC X(10)   VALUE "REMOVED  :".
+           02  RL-StudentId        PIC 99(9).
+           02  FILLER              PIC X       VALUE SPACE.
+           02  RL-Surname          PIC X(10).
+           02  FILLER              PIC X       VALUE SPACE.
+           02  RL-CourseCode       PIC X(6).
+           02  FILLER              PIC X       VALUE SPACE.
+           02  RL-Gender           PIC X(6).
+
+       01  WS-ChangedHeadLine.
+           02  FILLER              PIC X(10)   VALUE "CHANGED  :".
+           02  CL-StudentId        PIC 99(9).
+
+       01  WS-FieldChangeLine.
+           02  FILLER              PIC X(14)   VALUE SPACES.
+           02  FC-FieldName        PIC X(12).
+           02  FILLER              PIC X(5)    VALUE "was ".
+           02  FC-OldValue         PIC X(20).
+           02  FILLER              PIC X(6)    VALUE " now ".
+           02  FC-NewValue         PIC X(20).
+
+       01  WS-SummaryHeadLine      PIC X(100)  VALUE
+           "RECONCILIATION SUMMARY".
+
+       01  WS-SummaryLine.
+           02  FILLER              PIC X(20)   VALUE "  ADDED    : ".
+           02  SL-Added            PIC ZZ9.
+       01  WS-SummaryLine2.
+           02  FILLER              PIC X(20)   VALUE "  REMOVED  : ".
+           02  SL-Removed          PIC ZZ9.
+       01  WS-SummaryLine3.
+           02  FILLER              PIC X(20)   VALUE "  CHANGED  : ".
+           02  SL-Changed          PIC ZZ9.
+       01  WS-SummaryLine4.
+           02  FILLER              PIC X(20)   VALUE "  UNCHANGED: ".
+           02  SL-Unchanged        PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT OldStudentFile
+           IF WS-OldFileNotFound
+               DISPLAY "No prior OLDSTUD.DAT snapshot found - "
+                       "treating every current student as an "
+                       "addition."
+               SET WS-OldEOF TO TRUE
+           ELSE
+               SET WS-OldFileAvailable TO TRUE
+           END-IF
+           OPEN INPUT NewStudentFile
+           IF WS-NewFileNotFound
+               DISPLAY "Warning - STUDENTS.DAT not found, nothing "
+                       "to reconcile against."
+               SET WS-NewEOF TO TRUE
+           ELSE
+               SET WS-NewFileAvailable TO TRUE
+           END-IF
+           OPEN OUTPUT ReportFile
+           MOVE WS-HeadingLine1 TO ReportLine
+           WRITE ReportLine
+           MOVE SPACES TO ReportLine
+           WRITE ReportLine
+           PERFORM ReadOld
+           PERFORM ReadNew
+           PERFORM ProcessMerge UNTIL WS-OldEOF AND WS-NewEOF
+           PERFORM WriteSummary
+           IF WS-OldFileAvailable
+               CLOSE OldStudentFile
+           END-IF
+           IF WS-NewFileAvailable
+               CLOSE NewStudentFile
+           END-IF
+           CLOSE ReportFile
+           STOP RUN.
+
+       ReadOld.
+           IF WS-OldFileAvailable
+               READ OldStudentFile NEXT
+                   AT END SET WS-OldEOF TO TRUE
+               END-READ
+           END-IF.
+
+       ReadNew.
+           IF WS-NewFileAvailable
+               READ NewStudentFile NEXT
+                   AT END SET WS-NewEOF TO TRUE
+               END-READ
+           END-IF.
+
+      * Classic sequential-merge comparison: both files are read in
+      * ascending StudentId order (KSDS sequential access), so a key
+      * present only in the old snapshot is a removal, a key present
+      * only in the new snapshot is an addition, and a matching key
+      * pair is field-compared for changes.
+       ProcessMerge.
+           EVALUATE TRUE
+               WHEN WS-OldEOF
+                   PERFORM WriteAdded
+                   PERFORM ReadNew
+               WHEN WS-NewEOF
+                   PERFORM WriteRemoved
+                   PERFORM ReadOld
+               WHEN OldStudentId < NewStudentId
+                   PERFORM WriteRemoved
+                   PERFORM ReadOld
+               WHEN OldStudentId > NewStudentId
+                   PERFORM WriteAdded
+                   PERFORM ReadNew
+               WHEN OTHER
+                   PERFORM CompareRecords
+                   PERFORM ReadOld
+                   PERFORM ReadNew
+           END-EVALUATE.
+
+       WriteAdded.
+           ADD 1 TO WS-AddedCount
+           MOVE NewStudentId  TO AL-StudentId
+           MOVE NewSurname    TO AL-Surname
+           MOVE NewCourseCode TO AL-CourseCode
+           MOVE NewGender     TO AL-Gender
+           MOVE WS-AddedLine TO ReportLine
+           WRITE ReportLine.
+
+       WriteRemoved.
+           ADD 1 TO WS-RemovedCount
+           MOVE OldStudentId  TO RL-StudentId
+           MOVE OldSurname    TO RL-Surname
+           MOVE OldCourseCode TO RL-CourseCode
+           MOVE OldGender     TO RL-Gender
+           MOVE WS-RemovedLine TO ReportLine
+           WRITE ReportLine.
+
+       CompareRecords.
+           IF OldStudentDetails = NewStudentDetails
+               ADD 1 TO WS-UnchangedCount
+           ELSE
+               ADD 1 TO WS-ChangedCount
+               MOVE NewStudentId TO CL-StudentId
+               MOVE WS-ChangedHeadLine TO ReportLine
+               WRITE ReportLine
+               IF OldSurname NOT = NewSurname
+                   PERFORM WriteSurnameChange
+               END-IF
+               IF OldCourseCode NOT = NewCourseCode
+                   PERFORM WriteCourseCodeChange
+               END-IF
+               IF OldGender NOT = NewGender
+                   PERFORM WriteGenderChange
+               END-IF
+               IF OldDateOfBirth NOT = NewDateOfBirth
+                   PERFORM WriteDateOfBirthChange
+               END-IF
+           END-IF.
+
+       WriteSurnameChange.
+           MOVE "SURNAME"    TO FC-FieldName
+           MOVE OldSurname   TO FC-OldValue
+           MOVE NewSurname   TO FC-NewValue
+           MOVE WS-FieldChangeLine TO ReportLine
+           WRITE ReportLine.
+
+       WriteCourseCodeChange.
+           MOVE "COURSECODE" TO FC-FieldName
+           MOVE OldCourseCode TO FC-OldValue
+           MOVE NewCourseCode TO FC-NewValue
+           MOVE WS-FieldChangeLine TO ReportLine
+           WRITE ReportLine.
+
+       WriteGenderChange.
+           MOVE "GENDER"     TO FC-FieldName
+           MOVE OldGender    TO FC-OldValue
+           MOVE NewGender    TO FC-NewValue
+           MOVE WS-FieldChangeLine TO ReportLine
+           WRITE ReportLine.
+
+       WriteDateOfBirthChange.
+           MOVE "DATEOFBIRTH" TO FC-FieldName
+           MOVE OldDateOfBirth TO FC-OldValue
+           MOVE NewDateOfBirth TO FC-NewValue
+           MOVE WS-FieldChangeLine TO ReportLine
+           WRITE ReportLine.
+
+       WriteSummary.
+           MOVE SPACES TO ReportLine
+           WRITE ReportLine
+           MOVE WS-SummaryHeadLine TO ReportLine
+           WRITE ReportLine
+           MOVE WS-AddedCount   TO SL-Added
+           MOVE WS-SummaryLine  TO ReportLine
+           WRITE ReportLine
+           MOVE WS-RemovedCount TO SL-Removed
+           MOVE WS-SummaryLine2 TO ReportLine
+           WRITE ReportLine
+           MOVE WS-ChangedCount TO SL-Changed
+           MOVE WS-SummaryLine3 TO ReportLine
+           WRITE ReportLine
+           MOVE WS-UnchangedCount TO SL-Unchanged
+           MOVE WS-SummaryLine4 TO ReportLine
+           WRITE ReportLine.
+
+       END PROGRAM StudentRecon.
