@@ -10,7 +10,26 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+       		              ORGANIZATION IS INDEXED
+       		              ACCESS MODE IS DYNAMIC
+       		              RECORD KEY IS StudentId
+       		              FILE STATUS IS WS-StudentStatus.
+           SELECT RejectFile ASSIGN TO "REJECTS.DAT"
        		              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ErrorFile ASSIGN TO "ERRORS.DAT"
+       		              ORGANIZATION IS LINE SEQUENTIAL
+       		              FILE STATUS IS WS-ErrorFileStatus.
+           SELECT CourseFile ASSIGN TO "COURSES.DAT"
+       		              ORGANIZATION IS INDEXED
+       		              ACCESS MODE IS DYNAMIC
+       		              RECORD KEY IS CO-CourseCode
+       		              FILE STATUS IS WS-CourseFileStatus.
+           SELECT CheckpointFile ASSIGN TO "SWCHECKPT.DAT"
+       		              ORGANIZATION IS LINE SEQUENTIAL
+       		              FILE STATUS IS WS-CheckpointStatus.
+           SELECT TransFile ASSIGN TO "SWTRANS.DAT"
+       		              ORGANIZATION IS LINE SEQUENTIAL
+       		              FILE STATUS IS WS-TransFileStatus.
        DATA DIVISION.
 
        FILE SECTION.
@@ -20,30 +39,458 @@
            02  StudentName.
                03 Surname      PIC X(10).
                03 Initials     PIC XX.
-           02  DateOfBirth.
-               03 YOBirth      PIC 9(4).
-               03 MOBirth      PIC 9(2).
-               03 DOBirth      PIC 9(2).
+           COPY DATEFLD REPLACING ==:GROUP:== BY ==DateOfBirth==
+                                  ==:YEAR:==  BY ==YOBirth==
+                                  ==:MONTH:== BY ==MOBirth==
+                                  ==:DAY:==   BY ==DOBirth==.
            02  CourseCode      PIC X(6).
            02  Gender          PIC X(6).
 
+       FD RejectFile.
+       01 RejectRecord.
+           02  RR-StudentId    PIC 99(9).
+           02  FILLER          PIC X       VALUE SPACE.
+           02  RR-Surname      PIC X(10).
+           02  FILLER          PIC X       VALUE SPACE.
+           02  RR-CourseCode   PIC X(6).
+           02  FILLER          PIC X       VALUE SPACE.
+           02  RR-Reason       PIC X(40).
+
+       FD ErrorFile.
+           COPY ERRLOGRC.
+
+       FD CourseFile.
+           COPY COURSERC.
+
+       FD CheckpointFile.
+       01 CheckpointRecord.
+           02  CK-LastStudentId    PIC 99(9).
+           02  FILLER              PIC X       VALUE SPACE.
+           02  CK-EntryCount       PIC 9(6).
+
+      * Unattended batch transactions - one record per Add/Change/
+      * Delete, in the same field layout GetStudentDetails already
+      * validates interactively. Presence of SWTRANS.DAT switches the
+      * whole run into batch mode (see DetectBatchMode) so this
+      * program can be CALLed from a driver without blocking on the
+      * console ACCEPTs below.
+       FD TransFile.
+       01 TransRecord.
+           02  TR-TransCode        PIC X.
+           02  FILLER              PIC X       VALUE SPACE.
+           02  TR-StudentId        PIC 99(9).
+           02  FILLER              PIC X       VALUE SPACE.
+           02  TR-Surname          PIC X(10).
+           02  FILLER              PIC X       VALUE SPACE.
+           02  TR-Initials         PIC XX.
+           02  FILLER              PIC X       VALUE SPACE.
+           02  TR-YOBirth          PIC 9(4).
+           02  FILLER              PIC X       VALUE SPACE.
+           02  TR-MOBirth          PIC 99.
+           02  FILLER              PIC X       VALUE SPACE.
+           02  TR-DOBirth          PIC 99.
+           02  FILLER              PIC X       VALUE SPACE.
+           02  TR-CourseCode       PIC X(6).
+           02  FILLER              PIC X       VALUE SPACE.
+           02  TR-Gender           PIC X(6).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CandidateRecord      PIC X(41)   VALUE SPACES.
+       01  WS-RejectReason         PIC X(40)   VALUE SPACES.
+       01  WS-ErrorFileStatus      PIC XX      VALUE SPACES.
+           88 WS-ErrorFileNotFound              VALUE "35".
+       01  WS-ProgramId            PIC X(8)    VALUE "SeqWrite".
+       01  WS-ErrorMessage         PIC X(40)   VALUE SPACES.
+       01  WS-StudentStatus        PIC XX      VALUE SPACES.
+           88 WS-StatusOk                      VALUE "00".
+           88 WS-StatusDuplicate                VALUE "22".
+           88 WS-StatusNotFound                VALUE "23".
+           88 WS-StatusFileNotFound             VALUE "35".
+
+       01  WS-CourseFileStatus     PIC XX      VALUE SPACES.
+           88 WS-CourseFileNotFound             VALUE "35".
+       01  WS-CourseFileAvailableFlag PIC X     VALUE "N".
+           88 WS-CourseFileAvailable            VALUE "Y".
+
+       01  WS-TransCode            PIC X       VALUE SPACE.
+           88 WS-TransAdd                      VALUE "A" "a".
+           88 WS-TransChange                   VALUE "C" "c".
+           88 WS-TransDelete                   VALUE "D" "d".
+           88 WS-TransQuit                     VALUE "Q" "q".
+
+       01  WS-ConfirmReply         PIC X       VALUE SPACE.
+           88 WS-ConfirmYes                    VALUE "Y" "y".
+
+       01  WS-SaveId               PIC 99(9)   VALUE ZEROS.
+
+       01  WS-EntryFlag            PIC X       VALUE "N".
+           88 WS-EntryValid                    VALUE "Y".
+           88 WS-EntryInvalid                  VALUE "N".
+
+       01  WS-MaxDay                PIC 99     VALUE ZEROS.
+
+       01  WS-CheckpointStatus      PIC XX      VALUE SPACES.
+           88 WS-CheckpointFileNotFound          VALUE "35".
+       01  WS-CheckpointInterval    PIC 99      VALUE 5.
+       01  WS-EntriesSinceCheckpoint PIC 99     VALUE ZEROS.
+       01  WS-TotalEntryCount       PIC 9(6)    VALUE ZEROS.
+
+       01  WS-TransFileStatus       PIC XX      VALUE SPACES.
+           88 WS-TransFileNotFound               VALUE "35".
+       01  WS-BatchModeFlag         PIC X       VALUE "N".
+           88 WS-BatchMode                      VALUE "Y".
+       01  WS-TransEOFFlag          PIC X       VALUE "N".
+           88 WS-TransEOF                       VALUE "Y".
+
+       01  WS-FileOpenOkFlag        PIC X       VALUE "Y".
+           88 WS-FileOpenOk                     VALUE "Y".
+       01  WS-RejectCount           PIC 9(6)    VALUE ZEROS.
+
+       01  WS-TransFileName         PIC X(13)   VALUE "SWTRANS.DAT".
+       01  WS-TransArchiveName      PIC X(13)   VALUE "SWTRANS.DON".
+       01  WS-TransRenameRC         PIC S9(9)   VALUE ZERO.
+
        PROCEDURE DIVISION.
        Begin.
-           OPEN OUTPUT StudentFile
-           DISPLAY "Enter student details using template below.  "
-                                       "Enter no data to end."
-           PERFORM GetStudentDetails
-           PERFORM UNTIL StudentDetails = SPACES
-           WRITE StudentDetails
-           PERFORM GetStudentDetails
+           PERFORM OpenStudentFile
+           IF NOT WS-FileOpenOk
+               DISPLAY "SeqWrite - STUDENTS.DAT could not be opened, "
+                       "status " WS-StudentStatus " - run aborted."
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN EXTEND RejectFile
+           PERFORM Restart
+           OPEN INPUT CourseFile
+           IF WS-CourseFileNotFound
+               DISPLAY "Warning - COURSES.DAT not found, CourseCode "
+                       "validation is disabled."
+           ELSE
+               SET WS-CourseFileAvailable TO TRUE
+           END-IF
+           PERFORM DetectBatchMode
+           IF NOT WS-BatchMode
+               DISPLAY "STUDENTS.DAT maintenance - Add / Change / "
+                       "Delete."
+           END-IF
+           PERFORM GetTransCode
+           PERFORM UNTIL WS-TransQuit
+               EVALUATE TRUE
+                   WHEN WS-TransAdd
+                       PERFORM AddStudent
+                   WHEN WS-TransChange
+                       PERFORM ChangeStudent
+                   WHEN WS-TransDelete
+                       PERFORM DeleteStudent
+                   WHEN OTHER
+                       DISPLAY "Invalid selection - use A, C, D or Q."
+               END-EVALUATE
+               PERFORM GetTransCode
            END-PERFORM
            CLOSE StudentFile
-           STOP RUN.
+           CLOSE RejectFile
+           IF WS-CourseFileAvailable
+               CLOSE CourseFile
+           END-IF
+           IF WS-BatchMode
+               CLOSE TransFile
+               PERFORM ArchiveIntakeTransFile
+           END-IF
+           IF WS-RejectCount > 0
+               DISPLAY "SeqWrite - completed with "
+                       WS-RejectCount " reject(s) logged, see "
+                       "REJECTS.DAT."
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       OpenStudentFile.
+           OPEN I-O StudentFile
+           IF WS-StatusFileNotFound
+               OPEN OUTPUT StudentFile
+               CLOSE StudentFile
+               OPEN I-O StudentFile
+           END-IF
+           IF NOT WS-StatusOk
+               MOVE "N" TO WS-FileOpenOkFlag
+           END-IF.
+
+       DetectBatchMode.
+           OPEN INPUT TransFile
+           IF WS-TransFileNotFound
+               CONTINUE
+           ELSE
+               SET WS-BatchMode TO TRUE
+               DISPLAY "SWTRANS.DAT found - running in unattended "
+                       "batch mode."
+           END-IF.
+
+      * Renames the consumed transaction file out of the way once the
+      * batch run finishes, so a leftover SWTRANS.DAT never causes a
+      * later interactive run to drop silently into batch mode, and
+      * a later batch run never reprocesses today's transactions
+      * twice. Any prior SWTRANS.DON is overwritten by the rename.
+       ArchiveIntakeTransFile.
+           CALL "CBL_DELETE_FILE" USING WS-TransArchiveName
+               RETURNING WS-TransRenameRC
+           CALL "CBL_RENAME_FILE" USING WS-TransFileName
+                   WS-TransArchiveName
+               RETURNING WS-TransRenameRC
+           IF WS-TransRenameRC NOT = ZERO
+               DISPLAY "Warning - could not archive SWTRANS.DAT after "
+                       "processing, return code " WS-TransRenameRC "."
+           END-IF.
+
+       Restart.
+           OPEN INPUT CheckpointFile
+           IF WS-CheckpointFileNotFound
+               DISPLAY "No prior checkpoint found - starting a fresh "
+                       "session."
+           ELSE
+               READ CheckpointFile INTO CheckpointRecord
+                   AT END
+                       DISPLAY "No prior checkpoint found - starting "
+                               "a fresh session."
+                   NOT AT END
+                       MOVE CK-EntryCount TO WS-TotalEntryCount
+                       DISPLAY "Restart - resuming session, last "
+                               "checkpoint committed "
+                               WS-TotalEntryCount " entr(y/ies), last "
+                               "StudentId added was "
+                               CK-LastStudentId "."
+               END-READ
+               CLOSE CheckpointFile
+           END-IF.
+
+       Checkpoint.
+           OPEN OUTPUT CheckpointFile
+           MOVE SPACES TO CheckpointRecord
+           MOVE StudentId          TO CK-LastStudentId
+           MOVE WS-TotalEntryCount TO CK-EntryCount
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile
+           MOVE ZEROS TO WS-EntriesSinceCheckpoint
+           DISPLAY "Checkpoint - " WS-TotalEntryCount " entr(y/ies) "
+                   "committed, last StudentId " StudentId ".".
+
+       GetTransCode.
+           IF WS-BatchMode
+               PERFORM ReadTrans
+           ELSE
+               DISPLAY "Enter transaction - A)dd, C)hange, D)elete, "
+                       "Q)uit : " WITH NO ADVANCING
+               ACCEPT WS-TransCode
+           END-IF.
+
+       ReadTrans.
+           READ TransFile
+               AT END
+                   SET WS-TransEOF TO TRUE
+                   MOVE "Q" TO WS-TransCode
+               NOT AT END
+                   MOVE TR-TransCode TO WS-TransCode
+           END-READ.
+
+       AddStudent.
+           PERFORM GetStudentDetails
+           IF StudentDetails = SPACES
+               CONTINUE
+           ELSE
+               MOVE StudentDetails TO WS-CandidateRecord
+               READ StudentFile
+                   INVALID KEY
+                       MOVE WS-CandidateRecord TO StudentDetails
+                       WRITE StudentDetails
+                       ADD 1 TO WS-TotalEntryCount
+                       ADD 1 TO WS-EntriesSinceCheckpoint
+                       IF WS-EntriesSinceCheckpoint >=
+                          WS-CheckpointInterval
+                           PERFORM Checkpoint
+                       END-IF
+                   NOT INVALID KEY
+                       MOVE WS-CandidateRecord TO StudentDetails
+                       DISPLAY "Reject - StudentId " StudentId
+                               " already exists."
+                       MOVE "Duplicate StudentId on add"
+                           TO WS-RejectReason
+                       PERFORM LogReject
+               END-READ
+           END-IF.
+
+       LogReject.
+           MOVE SPACES       TO RejectRecord
+           MOVE StudentId    TO RR-StudentId
+           MOVE Surname      TO RR-Surname
+           MOVE CourseCode   TO RR-CourseCode
+           MOVE WS-RejectReason TO RR-Reason
+           WRITE RejectRecord
+           ADD 1 TO WS-RejectCount
+           MOVE WS-RejectReason TO WS-ErrorMessage
+           PERFORM LogError.
+
+           COPY ERRLOGPG.
+
+       ChangeStudent.
+           IF WS-BatchMode
+               MOVE TR-StudentId TO StudentId
+           ELSE
+               DISPLAY "Enter StudentId to change : " WITH NO ADVANCING
+               ACCEPT StudentId
+           END-IF
+           MOVE StudentId TO WS-SaveId
+           READ StudentFile
+               INVALID KEY
+                   DISPLAY "Reject - StudentId " StudentId
+                           " not on file."
+               NOT INVALID KEY
+                   DISPLAY "Current details - " StudentDetails
+                   PERFORM GetStudentDetails
+                   IF StudentDetails = SPACES
+                       DISPLAY "Change cancelled."
+                   ELSE
+                       MOVE WS-SaveId TO StudentId
+                       REWRITE StudentDetails
+                           INVALID KEY
+                               DISPLAY "Reject - rewrite of StudentId "
+                                       StudentId " failed."
+                       END-REWRITE
+                   END-IF
+           END-READ.
+
+       DeleteStudent.
+           IF WS-BatchMode
+               MOVE TR-StudentId TO StudentId
+           ELSE
+               DISPLAY "Enter StudentId to delete : " WITH NO ADVANCING
+               ACCEPT StudentId
+           END-IF
+           READ StudentFile
+               INVALID KEY
+                   DISPLAY "Reject - StudentId " StudentId
+                           " not on file."
+               NOT INVALID KEY
+                   IF WS-BatchMode
+                       DELETE StudentFile
+                           INVALID KEY
+                               DISPLAY "Reject - delete of StudentId "
+                                       StudentId " failed."
+                       END-DELETE
+                   ELSE
+                       DISPLAY "Delete " StudentDetails
+                               " - are you sure (Y/N) ? "
+                               WITH NO ADVANCING
+                       ACCEPT WS-ConfirmReply
+                       IF WS-ConfirmYes
+                           DELETE StudentFile
+                               INVALID KEY
+                                   DISPLAY "Reject - delete of "
+                                           "StudentId " StudentId
+                                           " failed."
+                           END-DELETE
+                       ELSE
+                           DISPLAY "Delete cancelled."
+                       END-IF
+                   END-IF
+           END-READ.
 
        GetStudentDetails.
-           DISPLAY "Enter - StudId, Surname, Initials, "
-           "YOB, MOB, DOB, Course, Gender"
-           DISPLAY "NNNNNNNNNNSSSSSSSSSSIIYYYYMMDDCCCCCCGGGGGG"
-           ACCEPT  StudentDetails.
+           SET WS-EntryInvalid TO TRUE
+           PERFORM UNTIL WS-EntryValid OR StudentDetails = SPACES
+               IF WS-BatchMode
+                   MOVE TR-StudentId   TO StudentId
+                   MOVE TR-Surname     TO Surname
+                   MOVE TR-Initials    TO Initials
+                   MOVE TR-YOBirth     TO YOBirth
+                   MOVE TR-MOBirth     TO MOBirth
+                   MOVE TR-DOBirth     TO DOBirth
+                   MOVE TR-CourseCode  TO CourseCode
+                   MOVE TR-Gender      TO Gender
+                   PERFORM NormalizeStudentDetails
+                   PERFORM ValidateStudentDetails
+                   IF WS-EntryInvalid
+                       MOVE "Validation failed in batch transaction"
+                           TO WS-RejectReason
+                       PERFORM LogReject
+                       MOVE SPACES TO StudentDetails
+                   END-IF
+                   SET WS-EntryValid TO TRUE
+               ELSE
+                   DISPLAY "Enter - StudId, Surname, Initials, "
+                   "YOB, MOB, DOB, Course, Gender"
+                   DISPLAY "NNNNNNNNNNSSSSSSSSSSIIYYYYMMDDCCCCCCGGGGGG"
+                   ACCEPT  StudentDetails
+                   IF StudentDetails = SPACES
+                       SET WS-EntryValid TO TRUE
+                   ELSE
+                       PERFORM NormalizeStudentDetails
+                       PERFORM ValidateStudentDetails
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      * Upper-cases and left-justifies Surname/CourseCode as keyed, so
+      * the same course or student never ends up recorded under two
+      * different castings (e.g. "MATH01" vs "math01") and control
+      * breaks/lookups on CourseCode group correctly.
+       NormalizeStudentDetails.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(Surname))
+               TO Surname
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(CourseCode))
+               TO CourseCode.
+
+       ValidateStudentDetails.
+           SET WS-EntryValid TO TRUE
+           IF YOBirth < 1900 OR YOBirth > 2099
+               DISPLAY "Reject - year of birth must be 1900-2099."
+               SET WS-EntryInvalid TO TRUE
+           END-IF
+           IF MOBirth < 1 OR MOBirth > 12
+               DISPLAY "Reject - month of birth must be 01-12."
+               SET WS-EntryInvalid TO TRUE
+           ELSE
+               PERFORM GetDaysInMonth
+               IF DOBirth < 1 OR DOBirth > WS-MaxDay
+                   DISPLAY "Reject - day of birth invalid for that "
+                           "month."
+                   SET WS-EntryInvalid TO TRUE
+               END-IF
+           END-IF
+           IF FUNCTION TRIM(Gender) NOT = "M" AND
+              FUNCTION TRIM(Gender) NOT = "F"
+               DISPLAY "Reject - gender must be M or F."
+               SET WS-EntryInvalid TO TRUE
+           END-IF
+           IF CourseCode = SPACES
+               DISPLAY "Reject - course code cannot be blank."
+               SET WS-EntryInvalid TO TRUE
+           ELSE
+               IF WS-CourseFileAvailable
+                   MOVE CourseCode TO CO-CourseCode
+                   READ CourseFile
+                       INVALID KEY
+                           DISPLAY "Reject - course code " CourseCode
+                                   " not found in COURSES.DAT."
+                           SET WS-EntryInvalid TO TRUE
+                   END-READ
+               END-IF
+           END-IF.
+
+       GetDaysInMonth.
+           EVALUATE MOBirth
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-MaxDay
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-MaxDay
+               WHEN 2
+                   IF FUNCTION MOD(YOBirth, 400) = 0 OR
+                      (FUNCTION MOD(YOBirth, 4) = 0 AND
+                       FUNCTION MOD(YOBirth, 100) NOT = 0)
+                       MOVE 29 TO WS-MaxDay
+                   ELSE
+                       MOVE 28 TO WS-MaxDay
+                   END-IF
+           END-EVALUATE.
 
        END PROGRAM SeqWrite.
