@@ -0,0 +1,188 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch enrollment headcount job - sorts STUDENTS.DAT by
+      *          CourseCode and reports a Male/Female/Total headcount
+      *          per course plus a grand total, replacing the old
+      *          hardcoded Males/Females/TotalStudents demo figures.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EnrollmentCount.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+       		              ORGANIZATION IS INDEXED
+       		              ACCESS MODE IS SEQUENTIAL
+       		              RECORD KEY IS StudentId
+       		              FILE STATUS IS WS-StudentStatus.
+           SELECT SortWorkFile ASSIGN TO "ENSORT.TMP".
+           SELECT ReportFile ASSIGN TO "ENROLL.LST"
+       		              ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD StudentFile.
+       01 StudentDetails.
+           02  StudentId       PIC 99(9).
+           02  StudentName.
+               03 Surname      PIC X(10).
+               03 Initials     PIC XX.
+           COPY DATEFLD REPLACING ==:GROUP:== BY ==DateOfBirth==
+                                  ==:YEAR:==  BY ==YOBirth==
+                                  ==:MONTH:== BY ==MOBirth==
+                                  ==:DAY:==   BY ==DOBirth==.
+           02  CourseCode      PIC X(6).
+           02  Gender          PIC X(6).
+
+       SD SortWorkFile.
+       01 SortRecord.
+           02  SR-CourseCode   PIC X(6).
+           02  SR-Gender       PIC X(6).
+
+       FD ReportFile.
+       01 ReportLine                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-StudentStatus        PIC XX      VALUE SPACES.
+           88 WS-StatusOk                      VALUE "00".
+
+       01  WS-StudentEOFFlag       PIC X       VALUE "N".
+           88 WS-StudentEOF                    VALUE "Y".
+
+       01  WS-SortEOFFlag          PIC X       VALUE "N".
+           88 WS-SortEOF                       VALUE "Y".
+
+       01  WS-FirstRecordFlag      PIC X       VALUE "Y".
+           88 WS-IsFirstRecord                 VALUE "Y".
+
+       01  WS-PrevCourseCode       PIC X(6)    VALUE SPACES.
+       01  WS-CourseCount          PIC 999     VALUE ZERO.
+       01  WS-CourseMaleCount      PIC 999     VALUE ZERO.
+       01  WS-CourseFemaleCount    PIC 999     VALUE ZERO.
+
+       01  WS-GrandTotalCount      PIC 999     VALUE ZERO.
+       01  WS-GrandMaleCount       PIC 999     VALUE ZERO.
+       01  WS-GrandFemaleCount     PIC 999     VALUE ZERO.
+
+       01  WS-HeadingLine1         PIC X(80)   VALUE
+           "ENROLLMENT HEADCOUNT BY COURSE".
+       01  WS-HeadingLine2         PIC X(80)   VALUE
+           "COURSE  COUNT  MALE  FEMALE".
+
+       01  WS-BreakLine.
+           02  FILLER              PIC X(9)    VALUE "  Course ".
+           02  BL-CourseCode       PIC X(6).
+           02  FILLER              PIC X(11)   VALUE " - Count: ".
+           02  BL-Count            PIC ZZ9.
+           02  FILLER              PIC X(11)   VALUE "  Male:  ".
+           02  BL-Males            PIC ZZ9.
+           02  FILLER              PIC X(11)   VALUE "  Female: ".
+           02  BL-Females          PIC ZZ9.
+
+       01  WS-BlankLine             PIC X(80)   VALUE SPACES.
+
+       01  WS-GrandTotalLine.
+           02  FILLER              PIC X(20)   VALUE
+               "GRAND TOTAL - Count:".
+           02  GT-Count            PIC ZZZ9.
+           02  FILLER              PIC X(9)    VALUE "  Male:  ".
+           02  GT-Males            PIC ZZZ9.
+           02  FILLER              PIC X(11)   VALUE "  Female: ".
+           02  GT-Females          PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       Begin.
+           SORT SortWorkFile ON ASCENDING KEY SR-CourseCode
+               INPUT PROCEDURE IS LoadStudents
+               OUTPUT PROCEDURE IS SummarizeEnrollment
+           IF WS-StatusOk
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "EnrollmentCount - STUDENTS.DAT status "
+                       WS-StudentStatus ", report may be incomplete."
+               MOVE 12 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       LoadStudents.
+           OPEN INPUT StudentFile
+           IF WS-StatusOk
+               READ StudentFile
+                   AT END SET WS-StudentEOF TO TRUE
+               END-READ
+               PERFORM UNTIL WS-StudentEOF
+                   MOVE CourseCode TO SR-CourseCode
+                   MOVE Gender     TO SR-Gender
+                   RELEASE SortRecord
+                   READ StudentFile
+                       AT END SET WS-StudentEOF TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE StudentFile
+           END-IF.
+
+       SummarizeEnrollment.
+           OPEN OUTPUT ReportFile
+           MOVE WS-HeadingLine1 TO ReportLine
+           WRITE ReportLine
+           MOVE WS-HeadingLine2 TO ReportLine
+           WRITE ReportLine
+           MOVE SPACES TO ReportLine
+           WRITE ReportLine
+           RETURN SortWorkFile
+               AT END SET WS-SortEOF TO TRUE
+           END-RETURN
+           PERFORM UNTIL WS-SortEOF
+               IF WS-IsFirstRecord
+                   MOVE SR-CourseCode TO WS-PrevCourseCode
+                   MOVE "N" TO WS-FirstRecordFlag
+               END-IF
+               IF SR-CourseCode NOT = WS-PrevCourseCode
+                   PERFORM CourseBreak
+                   MOVE SR-CourseCode TO WS-PrevCourseCode
+               END-IF
+               PERFORM AccumulateCounts
+               RETURN SortWorkFile
+                   AT END SET WS-SortEOF TO TRUE
+               END-RETURN
+           END-PERFORM
+           IF NOT WS-IsFirstRecord
+               PERFORM CourseBreak
+           END-IF
+           PERFORM WriteGrandTotal
+           CLOSE ReportFile.
+
+       AccumulateCounts.
+           ADD 1 TO WS-CourseCount
+           ADD 1 TO WS-GrandTotalCount
+           IF FUNCTION TRIM(SR-Gender) = "M"
+               ADD 1 TO WS-CourseMaleCount
+               ADD 1 TO WS-GrandMaleCount
+           ELSE
+               ADD 1 TO WS-CourseFemaleCount
+               ADD 1 TO WS-GrandFemaleCount
+           END-IF.
+
+       CourseBreak.
+           MOVE WS-PrevCourseCode    TO BL-CourseCode
+           MOVE WS-CourseCount       TO BL-Count
+           MOVE WS-CourseMaleCount   TO BL-Males
+           MOVE WS-CourseFemaleCount TO BL-Females
+           MOVE WS-BreakLine         TO ReportLine
+           WRITE ReportLine
+           MOVE ZERO TO WS-CourseCount
+           MOVE ZERO TO WS-CourseMaleCount
+           MOVE ZERO TO WS-CourseFemaleCount.
+
+       WriteGrandTotal.
+           MOVE SPACES TO ReportLine
+           WRITE ReportLine
+           MOVE WS-GrandTotalCount  TO GT-Count
+           MOVE WS-GrandMaleCount   TO GT-Males
+           MOVE WS-GrandFemaleCount TO GT-Females
+           MOVE WS-GrandTotalLine   TO ReportLine
+           WRITE ReportLine.
+
+       END PROGRAM EnrollmentCount.
