@@ -0,0 +1,160 @@
+      ******************************************************************
+      * Author:Raphael Ervin S. Lopez
+      * Date:
+      * Purpose: Sort STUDENTS.DAT into a class-list extract, grouped
+      *          by CourseCode and sorted by Surname within course,
+      *          for handing to instructors at the start of term.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ClassListSort.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+       		              ORGANIZATION IS INDEXED
+       		              ACCESS MODE IS SEQUENTIAL
+       		              RECORD KEY IS StudentId
+       		              FILE STATUS IS WS-StudentStatus.
+           SELECT SortWorkFile ASSIGN TO "CLSORT.TMP".
+           SELECT ClassListFile ASSIGN TO "CLASSLIST.DAT"
+       		              ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD StudentFile.
+       01 StudentDetails.
+           02  StudentId       PIC 99(9).
+           02  StudentName.
+               03 Surname      PIC X(10).
+               03 Initials     PIC XX.
+           COPY DATEFLD REPLACING ==:GROUP:== BY ==DateOfBirth==
+                                  ==:YEAR:==  BY ==YOBirth==
+                                  ==:MONTH:== BY ==MOBirth==
+                                  ==:DAY:==   BY ==DOBirth==.
+           02  CourseCode      PIC X(6).
+           02  Gender          PIC X(6).
+
+       SD SortWorkFile.
+       01 SortRecord.
+           02  SR-StudentId    PIC 99(9).
+           02  SR-Surname      PIC X(10).
+           02  SR-Initials     PIC XX.
+           02  SR-YOBirth      PIC 9(4).
+           02  SR-MOBirth      PIC 9(2).
+           02  SR-DOBirth      PIC 9(2).
+           02  SR-CourseCode   PIC X(6).
+           02  SR-Gender       PIC X(6).
+
+       FD ClassListFile.
+       01 ClassListLine            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-StudentStatus        PIC XX      VALUE SPACES.
+           88 WS-StatusOk                      VALUE "00".
+
+       01  WS-StudentEOFFlag       PIC X       VALUE "N".
+           88 WS-StudentEOF                    VALUE "Y".
+
+       01  WS-SortEOFFlag          PIC X       VALUE "N".
+           88 WS-SortEOF                       VALUE "Y".
+
+       01  WS-PrevCourseCode       PIC X(6)    VALUE SPACES.
+       01  WS-BlankLine            PIC X(80)   VALUE SPACES.
+
+       01  WS-CourseHeading.
+           02  FILLER              PIC X(8)    VALUE "COURSE: ".
+           02  CH-CourseCode       PIC X(6).
+
+       01  WS-ColumnHeading        PIC X(80)   VALUE
+           "STUDENT ID SURNAME     IN DOB        GENDER".
+
+       01  WS-DetailLine.
+           02  DL-StudentId        PIC 99(9).
+           02  FILLER              PIC X       VALUE SPACE.
+           02  DL-Surname          PIC X(10).
+           02  FILLER              PIC X       VALUE SPACE.
+           02  DL-Initials         PIC XX.
+           02  FILLER              PIC X(3)    VALUE SPACES.
+           02  DL-DOBYear          PIC 9(4).
+           02  FILLER              PIC X       VALUE "/".
+           02  DL-DOBMonth         PIC 99.
+           02  FILLER              PIC X       VALUE "/".
+           02  DL-DOBDay           PIC 99.
+           02  FILLER              PIC X(3)    VALUE SPACES.
+           02  DL-Gender           PIC X(6).
+
+       PROCEDURE DIVISION.
+       Begin.
+           SORT SortWorkFile ON ASCENDING KEY SR-CourseCode SR-Surname
+               INPUT PROCEDURE IS LoadStudents
+               OUTPUT PROCEDURE IS WriteClassList
+           IF WS-StatusOk
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "ClassListSort - STUDENTS.DAT status "
+                       WS-StudentStatus ", class list may be "
+                       "incomplete."
+               MOVE 12 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       LoadStudents.
+           OPEN INPUT StudentFile
+           IF WS-StatusOk
+               READ StudentFile
+                   AT END SET WS-StudentEOF TO TRUE
+               END-READ
+               PERFORM UNTIL WS-StudentEOF
+                   MOVE StudentId   TO SR-StudentId
+                   MOVE Surname     TO SR-Surname
+                   MOVE Initials    TO SR-Initials
+                   MOVE YOBirth     TO SR-YOBirth
+                   MOVE MOBirth     TO SR-MOBirth
+                   MOVE DOBirth     TO SR-DOBirth
+                   MOVE CourseCode  TO SR-CourseCode
+                   MOVE Gender      TO SR-Gender
+                   RELEASE SortRecord
+                   READ StudentFile
+                       AT END SET WS-StudentEOF TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE StudentFile
+           END-IF.
+
+       WriteClassList.
+           OPEN OUTPUT ClassListFile
+           RETURN SortWorkFile
+               AT END SET WS-SortEOF TO TRUE
+           END-RETURN
+           PERFORM UNTIL WS-SortEOF
+               IF SR-CourseCode NOT = WS-PrevCourseCode
+                   PERFORM WriteCourseHeading
+                   MOVE SR-CourseCode TO WS-PrevCourseCode
+               END-IF
+               MOVE SR-StudentId  TO DL-StudentId
+               MOVE SR-Surname    TO DL-Surname
+               MOVE SR-Initials   TO DL-Initials
+               MOVE SR-YOBirth    TO DL-DOBYear
+               MOVE SR-MOBirth    TO DL-DOBMonth
+               MOVE SR-DOBirth    TO DL-DOBDay
+               MOVE SR-Gender     TO DL-Gender
+               MOVE WS-DetailLine TO ClassListLine
+               WRITE ClassListLine
+               RETURN SortWorkFile
+                   AT END SET WS-SortEOF TO TRUE
+               END-RETURN
+           END-PERFORM
+           CLOSE ClassListFile.
+
+       WriteCourseHeading.
+           IF WS-PrevCourseCode NOT = SPACES
+               WRITE ClassListLine FROM WS-BlankLine
+           END-IF
+           MOVE SR-CourseCode TO CH-CourseCode
+           MOVE WS-CourseHeading TO ClassListLine
+           WRITE ClassListLine
+           MOVE WS-ColumnHeading TO ClassListLine
+           WRITE ClassListLine.
+
+       END PROGRAM ClassListSort.
