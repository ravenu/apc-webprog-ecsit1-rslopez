@@ -0,0 +1,226 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CourseMaint.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CourseFile ASSIGN TO "COURSES.DAT"
+       		              ORGANIZATION IS INDEXED
+       		              ACCESS MODE IS DYNAMIC
+       		              RECORD KEY IS CO-CourseCode
+       		              FILE STATUS IS WS-CourseStatus.
+           SELECT RejectFile ASSIGN TO "COURSEREJECTS.DAT"
+       		              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ErrorFile ASSIGN TO "ERRORS.DAT"
+       		              ORGANIZATION IS LINE SEQUENTIAL
+       		              FILE STATUS IS WS-ErrorFileStatus.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CourseFile.
+           COPY COURSERC.
+
+       FD RejectFile.
+       01 RejectRecord.
+           02  RR-CourseCode   PIC X(6).
+           02  FILLER          PIC X       VALUE SPACE.
+           02  RR-Reason       PIC X(40).
+
+       FD ErrorFile.
+           COPY ERRLOGRC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CandidateRecord      PIC X(38)   VALUE SPACES.
+       01  WS-RejectReason         PIC X(40)   VALUE SPACES.
+       01  WS-CourseStatus         PIC XX      VALUE SPACES.
+           88 WS-StatusOk                       VALUE "00".
+           88 WS-StatusDuplicate                VALUE "22".
+           88 WS-StatusNotFound                 VALUE "23".
+           88 WS-StatusFileNotFound             VALUE "35".
+
+       01  WS-FileOpenOkFlag        PIC X       VALUE "Y".
+           88 WS-FileOpenOk                     VALUE "Y".
+
+       01  WS-TransCode            PIC X       VALUE SPACE.
+           88 WS-TransAdd                      VALUE "A" "a".
+           88 WS-TransChange                   VALUE "C" "c".
+           88 WS-TransDelete                   VALUE "D" "d".
+           88 WS-TransQuit                     VALUE "Q" "q".
+
+       01  WS-ConfirmReply         PIC X       VALUE SPACE.
+           88 WS-ConfirmYes                    VALUE "Y" "y".
+
+       01  WS-SaveCourseCode       PIC X(6)    VALUE SPACES.
+
+       01  WS-EntryFlag            PIC X       VALUE "N".
+           88 WS-EntryValid                    VALUE "Y".
+           88 WS-EntryInvalid                  VALUE "N".
+
+       01  WS-ErrorFileStatus      PIC XX      VALUE SPACES.
+           88 WS-ErrorFileNotFound              VALUE "35".
+       01  WS-ProgramId            PIC X(8)    VALUE "CourseMt".
+       01  WS-ErrorMessage         PIC X(40)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM OpenCourseFile
+           IF NOT WS-FileOpenOk
+               DISPLAY "CourseMaint - COURSES.DAT could not be "
+                       "opened, status " WS-CourseStatus
+                       " - run aborted."
+               MOVE 12 TO RETURN-CODE
+           ELSE
+               OPEN EXTEND RejectFile
+               DISPLAY "COURSES.DAT maintenance - Add / Change / "
+                       "Delete."
+               PERFORM GetTransCode
+               PERFORM UNTIL WS-TransQuit
+                   EVALUATE TRUE
+                       WHEN WS-TransAdd
+                           PERFORM AddCourse
+                       WHEN WS-TransChange
+                           PERFORM ChangeCourse
+                       WHEN WS-TransDelete
+                           PERFORM DeleteCourse
+                       WHEN OTHER
+                           DISPLAY "Invalid selection - use A, C, D "
+                                   "or Q."
+                   END-EVALUATE
+                   PERFORM GetTransCode
+               END-PERFORM
+               CLOSE CourseFile
+               CLOSE RejectFile
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       OpenCourseFile.
+           OPEN I-O CourseFile
+           IF WS-StatusFileNotFound
+               OPEN OUTPUT CourseFile
+               CLOSE CourseFile
+               OPEN I-O CourseFile
+           END-IF
+           IF NOT WS-StatusOk
+               MOVE "N" TO WS-FileOpenOkFlag
+           END-IF.
+
+       GetTransCode.
+           DISPLAY "Enter transaction - A)dd, C)hange, D)elete, "
+                   "Q)uit : " WITH NO ADVANCING
+           ACCEPT WS-TransCode.
+
+       AddCourse.
+           PERFORM GetCourseDetails
+           IF CourseRecord = SPACES
+               CONTINUE
+           ELSE
+               MOVE CourseRecord TO WS-CandidateRecord
+               READ CourseFile
+                   INVALID KEY
+                       MOVE WS-CandidateRecord TO CourseRecord
+                       WRITE CourseRecord
+                   NOT INVALID KEY
+                       MOVE WS-CandidateRecord TO CourseRecord
+                       DISPLAY "Reject - CourseCode " CO-CourseCode
+                               " already exists."
+                       MOVE "Duplicate CourseCode on add"
+                           TO WS-RejectReason
+                       PERFORM LogReject
+               END-READ
+           END-IF.
+
+       LogReject.
+           MOVE SPACES          TO RejectRecord
+           MOVE CO-CourseCode   TO RR-CourseCode
+           MOVE WS-RejectReason TO RR-Reason
+           WRITE RejectRecord
+           MOVE WS-RejectReason TO WS-ErrorMessage
+           PERFORM LogError.
+
+           COPY ERRLOGPG.
+
+       ChangeCourse.
+           DISPLAY "Enter CourseCode to change : " WITH NO ADVANCING
+           ACCEPT CO-CourseCode
+           MOVE CO-CourseCode TO WS-SaveCourseCode
+           READ CourseFile
+               INVALID KEY
+                   DISPLAY "Reject - CourseCode " CO-CourseCode
+                           " not on file."
+               NOT INVALID KEY
+                   DISPLAY "Current details - " CourseRecord
+                   PERFORM GetCourseDetails
+                   IF CourseRecord = SPACES
+                       DISPLAY "Change cancelled."
+                   ELSE
+                       MOVE WS-SaveCourseCode TO CO-CourseCode
+                       REWRITE CourseRecord
+                           INVALID KEY
+                               DISPLAY "Reject - rewrite of CourseCode "
+                                       CO-CourseCode " failed."
+                       END-REWRITE
+                   END-IF
+           END-READ.
+
+       DeleteCourse.
+           DISPLAY "Enter CourseCode to delete : " WITH NO ADVANCING
+           ACCEPT CO-CourseCode
+           READ CourseFile
+               INVALID KEY
+                   DISPLAY "Reject - CourseCode " CO-CourseCode
+                           " not on file."
+               NOT INVALID KEY
+                   DISPLAY "Delete " CourseRecord " - are you sure "
+                           "(Y/N) ? " WITH NO ADVANCING
+                   ACCEPT WS-ConfirmReply
+                   IF WS-ConfirmYes
+                       DELETE CourseFile
+                           INVALID KEY
+                               DISPLAY "Reject - delete of CourseCode "
+                                       CO-CourseCode " failed."
+                       END-DELETE
+                   ELSE
+                       DISPLAY "Delete cancelled."
+                   END-IF
+           END-READ.
+
+       GetCourseDetails.
+           SET WS-EntryInvalid TO TRUE
+           PERFORM UNTIL WS-EntryValid OR CourseRecord = SPACES
+               DISPLAY "Enter - Code, Description, CreditHours"
+               DISPLAY "CCCCCCDDDDDDDDDDDDDDDDDDDDDDDDDDDDDDHH"
+               ACCEPT CourseRecord
+               IF CourseRecord = SPACES
+                   SET WS-EntryValid TO TRUE
+               ELSE
+                   PERFORM NormalizeCourseDetails
+                   PERFORM ValidateCourseDetails
+               END-IF
+           END-PERFORM.
+
+      * Upper-cases and left-justifies CO-CourseCode as keyed, so
+      * SeqWrite's own upper-cased CourseCode lookup against
+      * COURSES.DAT always matches regardless of how the course was
+      * originally keyed in here.
+       NormalizeCourseDetails.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(CO-CourseCode))
+               TO CO-CourseCode.
+
+       ValidateCourseDetails.
+           SET WS-EntryValid TO TRUE
+           IF CO-CourseCode = SPACES
+               DISPLAY "Reject - course code cannot be blank."
+               SET WS-EntryInvalid TO TRUE
+           END-IF
+           IF CO-CreditHours < 1 OR CO-CreditHours > 99
+               DISPLAY "Reject - credit hours must be 01-99."
+               SET WS-EntryInvalid TO TRUE
+           END-IF.
+
+       END PROGRAM CourseMaint.
