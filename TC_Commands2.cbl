@@ -1,93 +1,319 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Batch payroll run - one payslip line per employee
+      *          read from EMPLOYEES.DAT, plus a payroll register
+      *          report with headers and a grand-total trailer.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TC_Commands2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RateFile ASSIGN TO "VATRATE.DAT"
+       		              ORGANIZATION IS LINE SEQUENTIAL
+       		              FILE STATUS IS WS-RateStatus.
+           SELECT EmployeeFile ASSIGN TO "EMPLOYEES.DAT"
+       		              ORGANIZATION IS LINE SEQUENTIAL
+       		              FILE STATUS IS WS-EmployeeStatus.
+           SELECT PayslipFile ASSIGN TO "PAYSLIPS.DAT"
+       		              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RegisterFile ASSIGN TO "PAYREG.LST"
+       		              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ParmFile ASSIGN TO "RUNPARM.DAT"
+       		              ORGANIZATION IS LINE SEQUENTIAL
+       		              FILE STATUS IS WS-ParmStatus.
        DATA DIVISION.
        FILE SECTION.
+       FD RateFile.
+       01 RateRecord         PIC 9(4)V99.
+
+       FD ParmFile.
+       01 ParmRecord.
+           02  PC-Band1Limit      PIC 9(6)V99.
+           02  PC-Band2Limit      PIC 9(6)V99.
+           02  PC-Band1Rate       PIC 9V999.
+           02  PC-Band2Rate       PIC 9V999.
+           02  PC-Band3Rate       PIC 9V999.
+           02  PC-PRSIThreshold   PIC 9(6)V99.
+           02  PC-PRSIRate        PIC 9V999.
+           02  PC-PensionRate     PIC 9V999.
+
+       FD EmployeeFile.
+       01 EmployeeRecord.
+           02  EmployeeId    PIC 9(6).
+           02  EmployeeName  PIC X(20).
+           02  GrossPlay     PIC 9(6)V99.
+           02  Sales         PIC 9(6)V99.
+
+       FD PayslipFile.
+       01 PayslipLine        PIC X(120).
+
+       FD RegisterFile.
+       01 RegisterLine        PIC X(100).
+
        WORKING-STORAGE SECTION.
-           01 Cash          PIC 9(4).
-           01 Total         PIC 9(4).
-           01 Cheques       PIC 9(4).
-           01 Males         PIC 9(4).
-           01 Females       PIC 9(4).
-           01 TotalStudents PIC 9(4).
-
-           01 Tax           PIC 9(4).
-           01 GrossPlay     PIC 9(4).
-           01 PRSI          PIC 9(4).
-           01 Pension       PIC 9(4).
-           01 Pay           PIC 9(4).
-           01 Deduction     PIC 9(4).
-           01 NetPay        PIC 9(4).
-
-           01 VatRate       PIC 9(4)v99       VALUE 0.21.
-           01 Sales         PIC 9(4)v99       VALUE 1245.50.
-           01 Vat           PIC 9(4).
+       01  WS-RateStatus       PIC XX      VALUE SPACES.
+           88 WS-RateStatusOk              VALUE "00".
+       01  WS-RateEOFFlag      PIC X       VALUE "N".
+           88 WS-RateEOF                   VALUE "Y".
+
+       01  WS-EmployeeStatus   PIC XX      VALUE SPACES.
+           88 WS-EmployeeStatusOk          VALUE "00".
+       01  WS-EmployeeEOFFlag  PIC X       VALUE "N".
+           88 WS-EmployeeEOF               VALUE "Y".
+
+       01  Tax                 PIC 9(6)V99 VALUE ZEROS.
+       01  PRSI                PIC 9(6)V99 VALUE ZEROS.
+       01  Pension             PIC 9(6)V99 VALUE ZEROS.
+       01  Deduction           PIC 9(6)V99 VALUE ZEROS.
+       01  NetPay              PIC 9(6)V99 VALUE ZEROS.
+       01  Vat                 PIC 9(6)V99 VALUE ZEROS.
+
+       01  VatRate             PIC 9(4)V99 VALUE 0.21.
+
+       01  WS-ParmStatus       PIC XX      VALUE SPACES.
+           88 WS-ParmStatusOk               VALUE "00".
+       01  WS-ParmEOFFlag      PIC X       VALUE "N".
+           88 WS-ParmEOF                    VALUE "Y".
+
+      * Tax/PRSI/pension bands - overridable at run time from
+      * RUNPARM.DAT (see ReadRunParms) so a scenario can be rerun
+      * against different figures without recompiling the program.
+      * These VALUE clauses are the defaults used when no parameter
+      * card is present.
+       01  Band1Limit          PIC 9(6)V99 VALUE 500.00.
+       01  Band2Limit          PIC 9(6)V99 VALUE 1000.00.
+       01  Band1Rate           PIC 9V999   VALUE 0.100.
+       01  Band2Rate           PIC 9V999   VALUE 0.200.
+       01  Band3Rate           PIC 9V999   VALUE 0.300.
+       01  PRSIThreshold       PIC 9(6)V99 VALUE 352.00.
+       01  PRSIRate            PIC 9V999   VALUE 0.040.
+       01  PensionRate         PIC 9V999   VALUE 0.050.
+
+       01  WS-PayslipDetail.
+           02  PD-EmployeeId   PIC 9(6).
+           02  FILLER          PIC X       VALUE SPACE.
+           02  PD-EmployeeName PIC X(20).
+           02  FILLER          PIC X       VALUE SPACE.
+           02  PD-GrossPlay    PIC ZZZ,ZZ9.99.
+           02  FILLER          PIC X       VALUE SPACE.
+           02  PD-Tax          PIC ZZZ,ZZ9.99.
+           02  FILLER          PIC X       VALUE SPACE.
+           02  PD-PRSI         PIC ZZZ,ZZ9.99.
+           02  FILLER          PIC X       VALUE SPACE.
+           02  PD-Pension      PIC ZZZ,ZZ9.99.
+           02  FILLER          PIC X       VALUE SPACE.
+           02  PD-Deduction    PIC ZZZ,ZZ9.99.
+           02  FILLER          PIC X       VALUE SPACE.
+           02  PD-NetPay       PIC ZZZ,ZZ9.99.
+           02  FILLER          PIC X       VALUE SPACE.
+           02  PD-Sales        PIC ZZZ,ZZ9.99.
+           02  FILLER          PIC X       VALUE SPACE.
+           02  PD-Vat          PIC ZZZ,ZZ9.99.
+
+       01  WS-TotalGross       PIC 9(8)V99 VALUE ZEROS.
+       01  WS-TotalTax         PIC 9(8)V99 VALUE ZEROS.
+       01  WS-TotalPRSI        PIC 9(8)V99 VALUE ZEROS.
+       01  WS-TotalPension     PIC 9(8)V99 VALUE ZEROS.
+       01  WS-TotalNetPay      PIC 9(8)V99 VALUE ZEROS.
+
+       01  WS-HeadingLine1      PIC X(100)   VALUE
+           "PAYROLL REGISTER".
+       01  WS-HeadingLine2      PIC X(100)   VALUE
+           "EMP ID  NAME                  GROSS       TAX".
+
+       01  WS-RegisterDetail.
+           02  RD-EmployeeId   PIC 9(6).
+           02  FILLER          PIC X       VALUE SPACE.
+           02  RD-EmployeeName PIC X(20).
+           02  FILLER          PIC X       VALUE SPACE.
+           02  RD-Gross        PIC ZZZ,ZZ9.99.
+           02  FILLER          PIC X       VALUE SPACE.
+           02  RD-Tax          PIC ZZZ,ZZ9.99.
+           02  FILLER          PIC X       VALUE SPACE.
+           02  RD-PRSI         PIC ZZZ,ZZ9.99.
+           02  FILLER          PIC X       VALUE SPACE.
+           02  RD-Pension      PIC ZZZ,ZZ9.99.
+           02  FILLER          PIC X       VALUE SPACE.
+           02  RD-NetPay       PIC ZZZ,ZZ9.99.
+
+       01  WS-GrandTotalLine.
+           02  FILLER          PIC X(28)   VALUE
+               "GRAND TOTAL           ".
+           02  GT-Gross        PIC ZZ,ZZZ,ZZ9.99.
+           02  FILLER          PIC X       VALUE SPACE.
+           02  GT-Tax          PIC ZZ,ZZZ,ZZ9.99.
+           02  FILLER          PIC X       VALUE SPACE.
+           02  GT-PRSI         PIC ZZ,ZZZ,ZZ9.99.
+           02  FILLER          PIC X       VALUE SPACE.
+           02  GT-Pension      PIC ZZ,ZZZ,ZZ9.99.
+           02  FILLER          PIC X       VALUE SPACE.
+           02  GT-NetPay       PIC ZZ,ZZZ,ZZ9.99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM ReadVatRate
+           PERFORM ReadRunParms
+           OPEN INPUT EmployeeFile
+           OPEN OUTPUT PayslipFile
+           OPEN OUTPUT RegisterFile
+           IF WS-EmployeeStatusOk
+               PERFORM WriteRegisterHeadings
+               PERFORM ReadEmployee
+               PERFORM UNTIL WS-EmployeeEOF
+                   PERFORM ComputeTax
+                   PERFORM ComputePRSI
+                   PERFORM ComputePension
+                   PERFORM ComputeDeduction
+                   PERFORM ComputeNetPay
+                   PERFORM ComputeVat
+                   PERFORM WritePayslip
+                   PERFORM WriteRegisterDetail
+                   PERFORM ReadEmployee
+               END-PERFORM
+               PERFORM WriteRegisterGrandTotal
+               CLOSE EmployeeFile
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "TC_Commands2 - EMPLOYEES.DAT could not be "
+                       "opened, status " WS-EmployeeStatus
+                       " - payroll run skipped."
+               MOVE 12 TO RETURN-CODE
+           END-IF
+           CLOSE PayslipFile
+           CLOSE RegisterFile
+           GOBACK.
+
+       ReadVatRate.
+           OPEN INPUT RateFile
+           IF WS-RateStatusOk
+               READ RateFile
+                   AT END SET WS-RateEOF TO TRUE
+               END-READ
+               IF NOT WS-RateEOF
+                   MOVE RateRecord TO VatRate
+               END-IF
+               CLOSE RateFile
+           END-IF.
+
+      * Overrides the Band1Limit/Band2Limit/Band1Rate/Band2Rate/
+      * Band3Rate/PRSIThreshold/PRSIRate/PensionRate defaults from a
+      * one-record parameter card, when RUNPARM.DAT is present, so
+      * this run's tax/PRSI/pension figures can be varied without
+      * touching the source. A missing or empty parameter card leaves
+      * the VALUE-clause defaults above in effect.
+       ReadRunParms.
+           OPEN INPUT ParmFile
+           IF WS-ParmStatusOk
+               READ ParmFile
+                   AT END SET WS-ParmEOF TO TRUE
+               END-READ
+               IF NOT WS-ParmEOF
+                   MOVE PC-Band1Limit    TO Band1Limit
+                   MOVE PC-Band2Limit    TO Band2Limit
+                   MOVE PC-Band1Rate     TO Band1Rate
+                   MOVE PC-Band2Rate     TO Band2Rate
+                   MOVE PC-Band3Rate     TO Band3Rate
+                   MOVE PC-PRSIThreshold TO PRSIThreshold
+                   MOVE PC-PRSIRate      TO PRSIRate
+                   MOVE PC-PensionRate   TO PensionRate
+               END-IF
+               CLOSE ParmFile
+           END-IF.
+
+       ReadEmployee.
+           READ EmployeeFile
+               AT END SET WS-EmployeeEOF TO TRUE
+           END-READ.
+
+      * Marginal tax bands: first Band1Limit @ Band1Rate, next
+      * (Band2Limit - Band1Limit) @ Band2Rate, the remainder @
+      * Band3Rate. Band limits/rates default to 500.00/1000.00 and
+      * 10%/20%/30% but can be overridden by ReadRunParms.
+       ComputeTax.
+           EVALUATE TRUE
+               WHEN GrossPlay <= Band1Limit
+                   COMPUTE Tax = GrossPlay * Band1Rate
+               WHEN GrossPlay <= Band2Limit
+                   COMPUTE Tax = (Band1Limit * Band1Rate) +
+                       ((GrossPlay - Band1Limit) * Band2Rate)
+               WHEN OTHER
+                   COMPUTE Tax = (Band1Limit * Band1Rate) +
+                       ((Band2Limit - Band1Limit) * Band2Rate) +
+                       ((GrossPlay - Band2Limit) * Band3Rate)
+           END-EVALUATE.
+
+      * PRSI is exempt below PRSIThreshold, PRSIRate of GrossPlay
+      * above it. Defaults to 352.00 / 4%; overridable by
+      * ReadRunParms.
+       ComputePRSI.
+           IF GrossPlay <= PRSIThreshold
+               MOVE ZEROS TO PRSI
+           ELSE
+               COMPUTE PRSI = GrossPlay * PRSIRate
+           END-IF.
 
-            DISPLAY "ADDITION"
-            move 123 TO Cash.
-            move 1000 TO Total.
-            DISPLAY "Cash = " Cash, ", Total = " Total.
-            ADD Cash TO Total.
-            DISPLAY "Cash + Total = " Total.
-
-            move 123 TO Cash.
-            move 1000 TO Total.
-            ADD Cash,20 TO Total.
-            DISPLAY "Add cash and 20 to total = " Total.
-            DISPLAY " "
-
-            move 123 TO Cash.
-            move 7777 TO Total.
-            move 1533 TO Cheques.
-            DISPLAY "Cash = " Cash, ", Total = " Total,
-               ", Cheques = " Cheques.
-            ADD Cash, Cheques GIVING Total.
-            DISPLAY "Add cash, Cheques Giving Total = "Total.
-            DISPLAY " "
-
-            MOVE 611 TO Males.
-            MOVE 1255 to Females.
-            ADD Females TO Males GIVING TotalStudents.
-            DISPLAY"Males (" Males, ") + Females(" Females,") = "
-               TotalStudents.
-           DISPLAY " "
-           Display " "
-
-
-           DISPLAY "SUBTRACTION"
-
-           move 250 to Tax.
-           move 1000 to GrossPlay.
-           SUBTRACT Tax FROM GrossPlay GIVING Total.
-           DISPLAY"Subtract Tax("Tax, ") From Grossplay("GrossPlay,
-               ") Giving Total("Total ")".
-
-           MOVE 750 to Tax.
-           move 175 to PRSI.
-           move 125 to Pension.
-           move 2750 to Pay.
-
-           SUBTRACT Tax, PRSI, Pension FROM Pay GIVING Total.
-           DISPLAY "Subtract Tax("Tax, "), PRSI("PRSI,"), Pension("
-               Pension,") from Pay("Pay, ") = Total("Total")".
-           DISPLAY" "
-           DISPLAY" "
-
-
-           DISPLAY "MULTIPLICATION"
+       ComputePension.
+           COMPUTE Pension = GrossPlay * PensionRate.
+
+       ComputeDeduction.
+           ADD Tax, PRSI, Pension GIVING Deduction.
+
+       ComputeNetPay.
+           SUBTRACT Deduction FROM GrossPlay GIVING NetPay.
+
+       ComputeVat.
            MULTIPLY VatRate BY Sales GIVING Vat.
-           DISPLAY "MULTIPLY VatRate("VatRate, ") by Sales"Sales,") "
-               " = Vat("Vat,")"
 
+       WritePayslip.
+           MOVE EmployeeId    TO PD-EmployeeId
+           MOVE EmployeeName  TO PD-EmployeeName
+           MOVE GrossPlay     TO PD-GrossPlay
+           MOVE Tax           TO PD-Tax
+           MOVE PRSI          TO PD-PRSI
+           MOVE Pension       TO PD-Pension
+           MOVE Deduction     TO PD-Deduction
+           MOVE NetPay        TO PD-NetPay
+           MOVE Sales         TO PD-Sales
+           MOVE Vat           TO PD-Vat
+           MOVE WS-PayslipDetail TO PayslipLine
+           WRITE PayslipLine.
+
+       WriteRegisterHeadings.
+           MOVE WS-HeadingLine1 TO RegisterLine
+           WRITE RegisterLine
+           MOVE WS-HeadingLine2 TO RegisterLine
+           WRITE RegisterLine
+           MOVE SPACES TO RegisterLine
+           WRITE RegisterLine.
+
+       WriteRegisterDetail.
+           MOVE EmployeeId    TO RD-EmployeeId
+           MOVE EmployeeName  TO RD-EmployeeName
+           MOVE GrossPlay     TO RD-Gross
+           MOVE Tax           TO RD-Tax
+           MOVE PRSI          TO RD-PRSI
+           MOVE Pension       TO RD-Pension
+           MOVE NetPay        TO RD-NetPay
+           MOVE WS-RegisterDetail TO RegisterLine
+           WRITE RegisterLine
+           ADD GrossPlay TO WS-TotalGross
+           ADD Tax       TO WS-TotalTax
+           ADD PRSI      TO WS-TotalPRSI
+           ADD Pension   TO WS-TotalPension
+           ADD NetPay    TO WS-TotalNetPay.
+
+       WriteRegisterGrandTotal.
+           MOVE SPACES TO RegisterLine
+           WRITE RegisterLine
+           MOVE WS-TotalGross   TO GT-Gross
+           MOVE WS-TotalTax     TO GT-Tax
+           MOVE WS-TotalPRSI    TO GT-PRSI
+           MOVE WS-TotalPension TO GT-Pension
+           MOVE WS-TotalNetPay  TO GT-NetPay
+           MOVE WS-GrandTotalLine TO RegisterLine
+           WRITE RegisterLine.
 
-           DISPLAY "DIVISION"
-            STOP RUN.
        END PROGRAM TC_Commands2.
