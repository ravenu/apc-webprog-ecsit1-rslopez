@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Shared Year/Month/Day calendar-date field group. The group name
+      * and its three subfield names are placeholders, substituted by
+      * the including program via COPY ... REPLACING so the same
+      * YYYY/MM/DD layout can be reused under any name (DateOfBirth,
+      * HireDate, CourseStartDate, etc) without forcing every user to
+      * call its fields the same thing. Example:
+      *
+      *     COPY DATEFLD REPLACING ==:GROUP:== BY ==DateOfBirth==
+      *                            ==:YEAR:==  BY ==YOBirth==
+      *                            ==:MONTH:== BY ==MOBirth==
+      *                            ==:DAY:==   BY ==DOBirth==.
+      ******************************************************************
+           02  :GROUP:.
+               03  :YEAR:          PIC 9(4).
+               03  :MONTH:         PIC 9(2).
+               03  :DAY:           PIC 9(2).
