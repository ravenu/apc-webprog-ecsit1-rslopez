@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Common exception/error logging paragraph, shared by every
+      * program that logs to ERRORS.DAT. COPY this into the PROCEDURE
+      * DIVISION; PERFORM LogError after MOVEing the failure text to
+      * WS-ErrorMessage.
+      *
+      * The including program must supply, in addition to
+      * COPY ERRLOGRC in an FD for a file SELECTed as ErrorFile:
+      *   01  WS-ErrorFileStatus  PIC XX  VALUE SPACES.
+      *       88 WS-ErrorFileNotFound     VALUE "35".
+      *   01  WS-ProgramId        PIC X(8) VALUE "<program-id>".
+      *   01  WS-ErrorMessage     PIC X(40) VALUE SPACES.
+      ******************************************************************
+       LogError.
+           OPEN EXTEND ErrorFile
+           IF WS-ErrorFileNotFound
+               OPEN OUTPUT ErrorFile
+               CLOSE ErrorFile
+               OPEN EXTEND ErrorFile
+           END-IF
+           MOVE SPACES                TO ErrorLogRecord
+           MOVE WS-ProgramId           TO EL-ProgramId
+           MOVE FUNCTION CURRENT-DATE TO EL-Timestamp
+           MOVE WS-ErrorMessage        TO EL-Message
+           WRITE ErrorLogRecord
+           CLOSE ErrorFile.
