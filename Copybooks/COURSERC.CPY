@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Shared COURSES.DAT master record - keyed by CO-CourseCode.
+      * Include under an FD whose SELECT names the file CourseFile.
+      * Maintained by CourseMaint.cbl; read for validation by any
+      * program (e.g. SeqWrite) that needs to confirm a CourseCode is
+      * on file before accepting it.
+      ******************************************************************
+       01  CourseRecord.
+           02  CO-CourseCode       PIC X(6).
+           02  CO-Description      PIC X(30).
+           02  CO-CreditHours      PIC 99.
