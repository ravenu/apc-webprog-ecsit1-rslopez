@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Shared exception/error log record - one line per reject/error
+      * across all programs, written to ERRORS.DAT.
+      * Include under an FD whose SELECT names the file ErrorFile.
+      * See ERRLOGPG.CPY for the common logging paragraph that
+      * populates and writes this record.
+      ******************************************************************
+       01  ErrorLogRecord.
+           02  EL-ProgramId        PIC X(8).
+           02  FILLER              PIC X       VALUE SPACE.
+           02  EL-Timestamp        PIC X(21).
+           02  FILLER              PIC X       VALUE SPACE.
+           02  EL-Message          PIC X(40).
