@@ -0,0 +1,186 @@
+      ******************************************************************
+      * Author:Raphael Ervin S. Lopez
+      * Date:
+      * Purpose: Top-level daily batch driver - runs student intake,
+      *          the roster report, the enrollment stats job and the
+      *          payroll register in sequence, in one job, and writes
+      *          a single end-of-job summary of what ran and its
+      *          return code. Built on the same nested-PERFORM/
+      *          status-propagation pattern as PerformFormat1's
+      *          TopLevel/OneLevelDown/TwoLevelsDown/ThreeLevelsDown.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DailyBatchCycle.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JobLogFile ASSIGN TO "BATCHLOG.LST"
+       		              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT IntakeTransFile ASSIGN TO "SWTRANS.DAT"
+       		              ORGANIZATION IS LINE SEQUENTIAL
+       		              FILE STATUS IS WS-IntakeTransStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD JobLogFile.
+       01 JobLogLine                PIC X(80).
+
+       FD IntakeTransFile.
+       01 IntakeTransLine           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-IntakeTransStatus     PIC XX    VALUE SPACES.
+           88 WS-IntakeTransNotFound          VALUE "35".
+       01  WS-IntakeStatus          PIC S9(4) VALUE ZERO.
+           88 WS-IntakeOk                     VALUE ZERO.
+           88 WS-IntakeWarn                   VALUE 4.
+       01  WS-RosterStatus          PIC S9(4) VALUE ZERO.
+           88 WS-RosterOk                     VALUE ZERO.
+       01  WS-EnrollStatsStatus     PIC S9(4) VALUE ZERO.
+           88 WS-EnrollStatsOk                VALUE ZERO.
+       01  WS-PayrollStatus         PIC S9(4) VALUE ZERO.
+           88 WS-PayrollOk                    VALUE ZERO.
+
+       01  WS-JobStepCount          PIC 9     VALUE ZERO.
+       01  WS-JobFailCount          PIC 9     VALUE ZERO.
+
+       01  WS-StepLine.
+           02  SL-StepName          PIC X(20).
+           02  FILLER               PIC X(12)  VALUE "RETURN CODE ".
+           02  SL-ReturnCode        PIC ----9.
+           02  FILLER               PIC X(3)   VALUE SPACES.
+           02  SL-StepResult        PIC X(6).
+
+       PROCEDURE DIVISION.
+       TopLevel.
+           DISPLAY "DailyBatchCycle - starting daily batch run."
+           OPEN OUTPUT JobLogFile
+           MOVE "DAILY BATCH CYCLE - JOB LOG" TO JobLogLine
+           WRITE JobLogLine
+           MOVE SPACES TO JobLogLine
+           WRITE JobLogLine
+
+           PERFORM Step-Intake
+           PERFORM Step-Roster
+           PERFORM Step-EnrollmentStats
+           PERFORM Step-Payroll
+
+           PERFORM WriteJobSummary
+           CLOSE JobLogFile
+
+           IF WS-JobFailCount > ZERO
+               DISPLAY "DailyBatchCycle - completed with "
+                       WS-JobFailCount " failed step(s)."
+               MOVE 12 TO RETURN-CODE
+           ELSE
+               DISPLAY "DailyBatchCycle - all steps completed ok."
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       Step-Intake.
+           DISPLAY ">>>> Running student intake (SeqWrite)."
+           PERFORM EnsureIntakeTransFile
+           CALL "SeqWrite"
+           MOVE RETURN-CODE TO WS-IntakeStatus
+           PERFORM LogStepResult-Intake.
+
+      * SeqWrite runs unattended whenever SWTRANS.DAT is present, and
+      * interactively off the console otherwise - guarantee the file
+      * exists (even empty, when no upstream feed dropped one today)
+      * so this step never blocks the job waiting on an ACCEPT.
+       EnsureIntakeTransFile.
+           OPEN INPUT IntakeTransFile
+           IF WS-IntakeTransNotFound
+               OPEN OUTPUT IntakeTransFile
+           END-IF
+           CLOSE IntakeTransFile.
+
+       LogStepResult-Intake.
+           ADD 1 TO WS-JobStepCount
+           MOVE "STUDENT INTAKE"     TO SL-StepName
+           MOVE WS-IntakeStatus      TO SL-ReturnCode
+           EVALUATE TRUE
+               WHEN WS-IntakeOk
+                   MOVE "OK"         TO SL-StepResult
+               WHEN WS-IntakeWarn
+                   MOVE "WARN"       TO SL-StepResult
+               WHEN OTHER
+                   MOVE "FAILED"     TO SL-StepResult
+                   ADD 1 TO WS-JobFailCount
+           END-EVALUATE
+           MOVE WS-StepLine TO JobLogLine
+           WRITE JobLogLine.
+
+       Step-Roster.
+           DISPLAY ">>>> Running student roster report (StudentRoster)."
+           CALL "StudentRoster"
+           MOVE RETURN-CODE TO WS-RosterStatus
+           PERFORM LogStepResult-Roster.
+
+       LogStepResult-Roster.
+           ADD 1 TO WS-JobStepCount
+           MOVE "STUDENT ROSTER"     TO SL-StepName
+           MOVE WS-RosterStatus      TO SL-ReturnCode
+           IF WS-RosterOk
+               MOVE "OK"             TO SL-StepResult
+           ELSE
+               MOVE "FAILED"         TO SL-StepResult
+               ADD 1 TO WS-JobFailCount
+           END-IF
+           MOVE WS-StepLine TO JobLogLine
+           WRITE JobLogLine.
+
+       Step-EnrollmentStats.
+           DISPLAY ">>>> Running enrollment headcount (EnrollmentCount)"
+           CALL "EnrollmentCount"
+           MOVE RETURN-CODE TO WS-EnrollStatsStatus
+           PERFORM LogStepResult-EnrollStats.
+
+       LogStepResult-EnrollStats.
+           ADD 1 TO WS-JobStepCount
+           MOVE "ENROLLMENT STATS"   TO SL-StepName
+           MOVE WS-EnrollStatsStatus TO SL-ReturnCode
+           IF WS-EnrollStatsOk
+               MOVE "OK"             TO SL-StepResult
+           ELSE
+               MOVE "FAILED"         TO SL-StepResult
+               ADD 1 TO WS-JobFailCount
+           END-IF
+           MOVE WS-StepLine TO JobLogLine
+           WRITE JobLogLine.
+
+       Step-Payroll.
+           DISPLAY ">>>> Running payroll register (TC_Commands2)."
+           CALL "TC_Commands2"
+           MOVE RETURN-CODE TO WS-PayrollStatus
+           PERFORM LogStepResult-Payroll.
+
+       LogStepResult-Payroll.
+           ADD 1 TO WS-JobStepCount
+           MOVE "PAYROLL REGISTER"   TO SL-StepName
+           MOVE WS-PayrollStatus     TO SL-ReturnCode
+           IF WS-PayrollOk
+               MOVE "OK"             TO SL-StepResult
+           ELSE
+               MOVE "FAILED"         TO SL-StepResult
+               ADD 1 TO WS-JobFailCount
+           END-IF
+           MOVE WS-StepLine TO JobLogLine
+           WRITE JobLogLine.
+
+       WriteJobSummary.
+           MOVE SPACES TO JobLogLine
+           WRITE JobLogLine
+           MOVE "END OF JOB SUMMARY" TO JobLogLine
+           WRITE JobLogLine
+           MOVE SPACES TO JobLogLine
+           STRING "  STEPS RUN    : " WS-JobStepCount
+               DELIMITED BY SIZE INTO JobLogLine
+           WRITE JobLogLine
+           MOVE SPACES TO JobLogLine
+           STRING "  STEPS FAILED : " WS-JobFailCount
+               DELIMITED BY SIZE INTO JobLogLine
+           WRITE JobLogLine.
+
+       END PROGRAM DailyBatchCycle.
